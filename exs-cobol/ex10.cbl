@@ -10,9 +10,62 @@
        DATE-WRITTEN. 09-MAIO-2025.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-LOG-FILE ASSIGN TO "PRIME-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIME-LOG-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT STARTNUM-FILE ASSIGN TO "STARTNUMS-EX10.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STARTNUM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EX10-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EX10-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-LOG-FILE.
+           COPY AUDIT.
+
+      * Second FD needs its own record name since AUDIT-RECORD is
+      * already claimed above by PRIME-LOG-FILE's catalog entries.
+       FD  AUDIT-FILE.
+           COPY AUDIT
+               REPLACING ==AUDIT-RECORD== BY ==AUDIT-REJECT-RECORD==
+                         ==AU-TIMESTAMP== BY ==AR-TIMESTAMP==
+                         ==AU-PROGRAM==   BY ==AR-PROGRAM==
+                         ==AU-MESSAGE==   BY ==AR-MESSAGE==.
+
+       FD  STARTNUM-FILE.
+           COPY STARTNUM.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE               PIC X(700).
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
        WORKING-STORAGE SECTION.
+       01 WS-PRIME-LOG-STATUS      PIC X(2) VALUE SPACES.
+       01 WS-AUDIT-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-REJEICAO-MSG          PIC X(90) VALUE SPACES.
+       01 WS-STARTNUM-STATUS       PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-REPORT-PTR            PIC 9(3).
+       01 WS-CHECKPOINT-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVALO  PIC 9(06) VALUE 5.
+       01 WS-REGISTROS-PROCESSADOS PIC 9(06) VALUE 0.
+       01 WS-REGISTROS-A-PULAR     PIC 9(06) VALUE 0.
+       01 WS-CONTADOR-PULO         PIC 9(06) VALUE 0.
+       01 WS-MODO                  PIC X VALUE "I".
+
+       COPY BATCHCLK.
 
        01 NUMERO-INICIAL           PIC 9(5).
        01 RESPOSTA-USUARIO         PIC X VALUE SPACE.
@@ -20,62 +73,477 @@
        01 DIVISOR                  PIC 9(5).
        01 RESTO                    PIC 9(5).
        01 E-PRIMO                  PIC X VALUE 'N'.
-       01 QUANTOS-ENCONTRADOS      PIC 9(1) VALUE 0.
-       01 I                        PIC 9(1).
+       01 WS-FATOR-ENCONTRADO      PIC 9(5) VALUE 0.
+       01 WS-ULTIMO-COMPOSTO       PIC 9(5) VALUE 0.
+       01 WS-ULTIMO-FATOR          PIC 9(5) VALUE 0.
+       01 WS-HOUVE-COMPOSTO        PIC X(01) VALUE "N".
+          88 HOUVE-COMPOSTO        VALUE "S".
+       01 QUANTOS-ENCONTRADOS      PIC 9(2) VALUE 0.
+       01 I                        PIC 9(2).
        01 PRIMOS-ENCONTRADOS.
-          05 PRIMO-TAB OCCURS 5 TIMES.
-             10 VALOR-PRIMO        PIC 9(5).
+          05 PRIMO-TAB OCCURS 50 TIMES.
+             10 VALOR-PRIMO        PIC 9(5) COMP-3.
+      * STRING only accepts USAGE DISPLAY operands, so a packed
+      * VALOR-PRIMO entry is unpacked here before being strung into
+      * the catalog log message.
+       01 VALOR-PRIMO-DISP         PIC 9(5).
+       01 WS-RESPOSTA-FATORAR      PIC X VALUE SPACE.
+       01 WS-NUMERO-FATORAR        PIC 9(5).
+       01 WS-RESTANTE-FATORAR      PIC 9(5).
+       01 RESTANTE-QUOCIENTE       PIC 9(5).
+       01 WS-QUANTIDADE-PRIMOS     PIC 9(02) VALUE 5.
+       01 WS-QUANTIDADE-RAW        PIC X(02).
+       01 WS-QTD-STATUS            PIC X(01) VALUE "N".
+          88 QTD-VALIDA            VALUE "S".
+       01 WS-CATALOGO-PTR          PIC 9(3).
+       01 WS-MODO-BUSCA            PIC X VALUE "P".
+       01 WS-ESTOUROU-PRIMOS       PIC X(01) VALUE "N".
+          88 ESTOUROU-PRIMOS-LIMITE VALUE "S".
+       01 WS-GEMEO-CANDIDATO       PIC 9(5).
+       01 QUANTOS-GEMEOS-ENCONTRADOS PIC 9(2) VALUE 0.
+       01 PARES-GEMEOS-ENCONTRADOS.
+          05 PAR-GEMEO-TAB OCCURS 50 TIMES.
+             10 GEMEO-P            PIC 9(5).
+             10 GEMEO-P2           PIC 9(5).
 
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM APLICACAO
+           PERFORM VALIDAR-QUANTIDADE-PRIMOS
+           DISPLAY "MODO (I)NTERATIVO OU (B)ATCH (ARQUIVO)? "
+                   WITH NO ADVANCING
+           ACCEPT WS-MODO
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO
+           IF WS-MODO = "B"
+               PERFORM PROCESSAR-NUMEROS-BATCH
+           ELSE
+               PERFORM APLICACAO
+           END-IF
            STOP RUN.
 
        APLICACAO.
+           DISPLAY "MODO (P)RIMOS OU (G)EMEOS? "
+           ACCEPT WS-MODO-BUSCA
+           MOVE FUNCTION UPPER-CASE(WS-MODO-BUSCA) TO WS-MODO-BUSCA
            PERFORM UNTIL RESPOSTA-USUARIO = 'N'
                DISPLAY "Digite um número: "
                ACCEPT NUMERO-INICIAL
                ADD 1 TO NUMERO-INICIAL
-               MOVE 0 TO QUANTOS-ENCONTRADOS
+                   ON SIZE ERROR
+                       MOVE 99999 TO NUMERO-INICIAL
+                       DISPLAY "NUMERO MUITO PROXIMO DO LIMITE DO "
+                           "CAMPO (99999). AJUSTADO PARA O LIMITE."
+               END-ADD
 
-               PERFORM BUSCAR-PRIMOS
-
-               DISPLAY " "
-               DISPLAY "Próximos 5 números primos (crescente):"
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                   DISPLAY VALOR-PRIMO(I)
-               END-PERFORM
+               IF WS-MODO-BUSCA = 'G'
+                   PERFORM APLICACAO-GEMEOS
+               ELSE
+                   PERFORM APLICACAO-PRIMOS
+               END-IF
 
                DISPLAY " "
-               DISPLAY "Próximos 5 números primos (decrescente):"
-               PERFORM VARYING I FROM 5 BY -1 UNTIL I < 1
-                   DISPLAY VALOR-PRIMO(I)
-               END-PERFORM
+               DISPLAY "Deseja fatorar um número composto? (S/N): "
+               ACCEPT WS-RESPOSTA-FATORAR
+               MOVE FUNCTION UPPER-CASE(WS-RESPOSTA-FATORAR)
+                   TO WS-RESPOSTA-FATORAR
+               IF WS-RESPOSTA-FATORAR = 'S'
+                   PERFORM FATORAR-NUMERO
+               END-IF
 
                DISPLAY "Deseja inserir outro número? (S/N): "
                ACCEPT RESPOSTA-USUARIO
           MOVE FUNCTION UPPER-CASE(RESPOSTA-USUARIO) TO RESPOSTA-USUARIO
            END-PERFORM.
 
+       APLICACAO-PRIMOS.
+           MOVE 0 TO QUANTOS-ENCONTRADOS
+           MOVE "N" TO WS-HOUVE-COMPOSTO
+           PERFORM BUSCAR-PRIMOS
+
+           DISPLAY " "
+           DISPLAY "Próximos " WS-QUANTIDADE-PRIMOS
+               " números primos (crescente):"
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-QUANTIDADE-PRIMOS
+               DISPLAY VALOR-PRIMO(I)
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "Próximos " WS-QUANTIDADE-PRIMOS
+               " números primos (decrescente):"
+           PERFORM VARYING I FROM WS-QUANTIDADE-PRIMOS BY -1
+               UNTIL I < 1
+               DISPLAY VALOR-PRIMO(I)
+           END-PERFORM
+
+           IF HOUVE-COMPOSTO
+               DISPLAY " "
+               DISPLAY "ULTIMO NUMERO COMPOSTO EXAMINADO NA BUSCA: "
+                   WS-ULTIMO-COMPOSTO " (PRIMEIRO FATOR: "
+                   WS-ULTIMO-FATOR ")"
+           END-IF
+
+           PERFORM GRAVAR-CATALOGO-PRIMOS.
+
+       APLICACAO-GEMEOS.
+           MOVE 0 TO QUANTOS-GEMEOS-ENCONTRADOS
+           MOVE "N" TO WS-HOUVE-COMPOSTO
+           PERFORM BUSCAR-GEMEOS
+
+           DISPLAY " "
+           DISPLAY "Próximos " WS-QUANTIDADE-PRIMOS
+               " pares de primos gêmeos (p, p+2):"
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-QUANTIDADE-PRIMOS
+               DISPLAY "(" GEMEO-P(I) ", " GEMEO-P2(I) ")"
+           END-PERFORM
+
+           IF HOUVE-COMPOSTO
+               DISPLAY " "
+               DISPLAY "ULTIMO NUMERO COMPOSTO EXAMINADO NA BUSCA: "
+                   WS-ULTIMO-COMPOSTO " (PRIMEIRO FATOR: "
+                   WS-ULTIMO-FATOR ")"
+           END-IF
+
+           PERFORM GRAVAR-CATALOGO-GEMEOS.
+
+       GRAVAR-CATALOGO-PRIMOS.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "PROXPRIMOS" TO AU-PROGRAM.
+           MOVE SPACES TO AU-MESSAGE.
+           MOVE 1 TO WS-CATALOGO-PTR.
+           STRING "INICIAL=" DELIMITED BY SIZE
+               NUMERO-INICIAL DELIMITED BY SIZE
+               " PRIMOS=" DELIMITED BY SIZE
+               INTO AU-MESSAGE
+               WITH POINTER WS-CATALOGO-PTR
+           END-STRING.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-QUANTIDADE-PRIMOS
+               IF I > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO AU-MESSAGE
+                       WITH POINTER WS-CATALOGO-PTR
+                   END-STRING
+               END-IF
+               MOVE VALOR-PRIMO(I) TO VALOR-PRIMO-DISP
+               STRING VALOR-PRIMO-DISP DELIMITED BY SIZE
+                   INTO AU-MESSAGE
+                   WITH POINTER WS-CATALOGO-PTR
+               END-STRING
+           END-PERFORM.
+
+           OPEN EXTEND PRIME-LOG-FILE.
+           IF WS-PRIME-LOG-STATUS = "35"
+               OPEN OUTPUT PRIME-LOG-FILE
+               CLOSE PRIME-LOG-FILE
+               OPEN EXTEND PRIME-LOG-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE PRIME-LOG-FILE.
+
+       PROCESSAR-NUMEROS-BATCH.
+           PERFORM LER-CHECKPOINT-BATCH.
+           PERFORM INICIAR-CRONOMETRO.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+
+           OPEN INPUT STARTNUM-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-STARTNUM-STATUS NOT = "00"
+               DISPLAY "ERRO: STARTNUMS-EX10.DAT NAO ENCONTRADO "
+                   "(STATUS " WS-STARTNUM-STATUS "). LOTE CANCELADO."
+           ELSE
+               IF WS-REGISTROS-A-PULAR > 0
+                   DISPLAY "CHECKPOINT ENCONTRADO - PULANDO "
+                       WS-REGISTROS-A-PULAR
+                       " REGISTRO(S) JA PROCESSADO(S)."
+                   PERFORM VARYING WS-CONTADOR-PULO FROM 1 BY 1
+                       UNTIL WS-CONTADOR-PULO > WS-REGISTROS-A-PULAR
+                       READ STARTNUM-FILE
+                           AT END MOVE "10" TO WS-STARTNUM-STATUS
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-REGISTROS-A-PULAR TO WS-REGISTROS-PROCESSADOS
+               END-IF
+
+               READ STARTNUM-FILE
+                   AT END MOVE "10" TO WS-STARTNUM-STATUS
+               END-READ
+               PERFORM UNTIL WS-STARTNUM-STATUS = "10"
+                   MOVE SN-NUMERO TO NUMERO-INICIAL
+                   ADD 1 TO NUMERO-INICIAL
+                       ON SIZE ERROR
+                           MOVE 99999 TO NUMERO-INICIAL
+                   END-ADD
+                   MOVE 0 TO QUANTOS-ENCONTRADOS
+                   PERFORM BUSCAR-PRIMOS
+                   PERFORM GRAVAR-LINHA-RELATORIO-BATCH
+                   ADD 1 TO WS-REGISTROS-PROCESSADOS
+                   IF FUNCTION MOD(WS-REGISTROS-PROCESSADOS,
+                       WS-CHECKPOINT-INTERVALO) = 0
+                       PERFORM GRAVAR-CHECKPOINT-BATCH
+                   END-IF
+                   READ STARTNUM-FILE
+                       AT END MOVE "10" TO WS-STARTNUM-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE STARTNUM-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
+           PERFORM FINALIZAR-CRONOMETRO.
+           PERFORM EXIBIR-TRAILER-LOTE.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+           PERFORM GRAVAR-CHECKPOINT-BATCH.
+           DISPLAY "RELATORIO EM LOTE GRAVADO EM EX10-REPORT.DAT".
+
+       GRAVAR-LINHA-RELATORIO-BATCH.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 1 TO WS-REPORT-PTR.
+           STRING "INICIAL=" DELIMITED BY SIZE
+               NUMERO-INICIAL DELIMITED BY SIZE
+               " PRIMOS=" DELIMITED BY SIZE
+               INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+           END-STRING.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-QUANTIDADE-PRIMOS
+               IF I > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+                   END-STRING
+               END-IF
+               MOVE VALOR-PRIMO(I) TO VALOR-PRIMO-DISP
+               STRING VALOR-PRIMO-DISP DELIMITED BY SIZE
+                   INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+               END-STRING
+           END-PERFORM.
+           WRITE REPORT-LINE.
+
+       LER-CHECKPOINT-BATCH.
+           MOVE 0 TO WS-REGISTROS-A-PULAR.
+           MOVE SPACES TO WS-CHECKPOINT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-PROGRAM-ID = "PROXPRIMOS"
+                           MOVE CK-RECORDS-DONE TO WS-REGISTROS-A-PULAR
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT-BATCH.
+           MOVE "PROXPRIMOS" TO CK-PROGRAM-ID.
+           MOVE WS-REGISTROS-PROCESSADOS TO CK-RECORDS-DONE.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CK-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       INICIAR-CRONOMETRO.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           MOVE WS-HORA-INICIO(1:2) TO WS-CLK-HH.
+           MOVE WS-HORA-INICIO(3:2) TO WS-CLK-MM.
+           MOVE WS-HORA-INICIO(5:2) TO WS-CLK-SS.
+           MOVE WS-HORA-INICIO(7:2) TO WS-CLK-CS.
+           COMPUTE WS-CENTESIMOS-INICIO =
+               ((WS-CLK-HH * 3600 + WS-CLK-MM * 60 + WS-CLK-SS) * 100)
+               + WS-CLK-CS.
+
+       FINALIZAR-CRONOMETRO.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           MOVE WS-HORA-FIM(1:2) TO WS-CLK-HH.
+           MOVE WS-HORA-FIM(3:2) TO WS-CLK-MM.
+           MOVE WS-HORA-FIM(5:2) TO WS-CLK-SS.
+           MOVE WS-HORA-FIM(7:2) TO WS-CLK-CS.
+           COMPUTE WS-CENTESIMOS-FIM =
+               ((WS-CLK-HH * 3600 + WS-CLK-MM * 60 + WS-CLK-SS) * 100)
+               + WS-CLK-CS.
+           IF WS-CENTESIMOS-FIM >= WS-CENTESIMOS-INICIO
+               COMPUTE WS-CENTESIMOS-DECORRIDOS =
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO
+           ELSE
+               COMPUTE WS-CENTESIMOS-DECORRIDOS =
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO + 8640000
+           END-IF.
+           COMPUTE WS-SEGUNDOS-DECORRIDOS =
+               WS-CENTESIMOS-DECORRIDOS / 100.
+
+       EXIBIR-TRAILER-LOTE.
+           DISPLAY "--------------- TRAILER DO LOTE --------------".
+           DISPLAY "REGISTROS PROCESSADOS: " WS-REGISTROS-PROCESSADOS.
+           DISPLAY "TEMPO DECORRIDO (SEG): " WS-SEGUNDOS-DECORRIDOS.
+
+       BUSCAR-GEMEOS.
+           MOVE NUMERO-INICIAL TO WS-GEMEO-CANDIDATO
+           MOVE "N" TO WS-ESTOUROU-PRIMOS
+           PERFORM UNTIL QUANTOS-GEMEOS-ENCONTRADOS
+                   = WS-QUANTIDADE-PRIMOS
+                   OR ESTOUROU-PRIMOS-LIMITE
+               MOVE WS-GEMEO-CANDIDATO TO NUMERO-TESTE
+               PERFORM VERIFICAR-PRIMO
+               IF E-PRIMO = 'S'
+                   COMPUTE NUMERO-TESTE = WS-GEMEO-CANDIDATO + 2
+                       ON SIZE ERROR
+                           MOVE "S" TO WS-ESTOUROU-PRIMOS
+                           DISPLAY "NUMERO EXCEDE O LIMITE DO CAMPO "
+                               "(99999). BUSCA DE GEMEOS INTERROMPIDA."
+                   END-COMPUTE
+                   IF NOT ESTOUROU-PRIMOS-LIMITE AND E-PRIMO = 'S'
+                       ADD 1 TO QUANTOS-GEMEOS-ENCONTRADOS
+                       MOVE WS-GEMEO-CANDIDATO
+                           TO GEMEO-P(QUANTOS-GEMEOS-ENCONTRADOS)
+                       MOVE NUMERO-TESTE
+                           TO GEMEO-P2(QUANTOS-GEMEOS-ENCONTRADOS)
+                   END-IF
+               END-IF
+               IF NOT ESTOUROU-PRIMOS-LIMITE
+                   ADD 1 TO WS-GEMEO-CANDIDATO
+                       ON SIZE ERROR
+                           MOVE "S" TO WS-ESTOUROU-PRIMOS
+                           DISPLAY "NUMERO EXCEDE O LIMITE DO CAMPO "
+                               "(99999). BUSCA DE GEMEOS INTERROMPIDA."
+                   END-ADD
+               END-IF
+           END-PERFORM.
+
+       GRAVAR-CATALOGO-GEMEOS.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "PROXPRIMOS" TO AU-PROGRAM.
+           MOVE SPACES TO AU-MESSAGE.
+           MOVE 1 TO WS-CATALOGO-PTR.
+           STRING "INICIAL=" DELIMITED BY SIZE
+               NUMERO-INICIAL DELIMITED BY SIZE
+               " GEMEOS=" DELIMITED BY SIZE
+               INTO AU-MESSAGE
+               WITH POINTER WS-CATALOGO-PTR
+           END-STRING.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-QUANTIDADE-PRIMOS
+               IF I > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO AU-MESSAGE
+                       WITH POINTER WS-CATALOGO-PTR
+                   END-STRING
+               END-IF
+               STRING "(" DELIMITED BY SIZE
+                   GEMEO-P(I) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   GEMEO-P2(I) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO AU-MESSAGE
+                   WITH POINTER WS-CATALOGO-PTR
+               END-STRING
+           END-PERFORM.
+
+           OPEN EXTEND PRIME-LOG-FILE.
+           IF WS-PRIME-LOG-STATUS = "35"
+               OPEN OUTPUT PRIME-LOG-FILE
+               CLOSE PRIME-LOG-FILE
+               OPEN EXTEND PRIME-LOG-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE PRIME-LOG-FILE.
+
+       VALIDAR-QUANTIDADE-PRIMOS.
+           PERFORM UNTIL QTD-VALIDA
+               DISPLAY "QUANTOS PRIMOS DESEJA ENCONTRAR (01-50)? "
+               ACCEPT WS-QUANTIDADE-RAW
+               IF WS-QUANTIDADE-RAW IS NUMERIC
+                   MOVE WS-QUANTIDADE-RAW TO WS-QUANTIDADE-PRIMOS
+                   IF WS-QUANTIDADE-PRIMOS >= 1
+                       AND WS-QUANTIDADE-PRIMOS <= 50
+                       MOVE "S" TO WS-QTD-STATUS
+                   ELSE
+                       DISPLAY "VALOR INVALIDO. DIGITE DE 01 A 50."
+                       MOVE "VALOR INVALIDO. DIGITE DE 01 A 50."
+                           TO WS-REJEICAO-MSG
+                       PERFORM REGISTRAR-REJEICAO
+                   END-IF
+               ELSE
+                   DISPLAY "VALOR INVALIDO. DIGITE DE 01 A 50."
+                   MOVE "VALOR INVALIDO. DIGITE DE 01 A 50."
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AR-TIMESTAMP.
+           MOVE "PROXPRIMOS" TO AR-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AR-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REJECT-RECORD.
+           CLOSE AUDIT-FILE.
+
        BUSCAR-PRIMOS.
            MOVE NUMERO-INICIAL TO NUMERO-TESTE
-           PERFORM UNTIL QUANTOS-ENCONTRADOS = 5
+           MOVE "N" TO WS-ESTOUROU-PRIMOS
+           PERFORM UNTIL QUANTOS-ENCONTRADOS = WS-QUANTIDADE-PRIMOS
+                   OR ESTOUROU-PRIMOS-LIMITE
                PERFORM VERIFICAR-PRIMO
                IF E-PRIMO = 'S'
                    ADD 1 TO QUANTOS-ENCONTRADOS
                    MOVE NUMERO-TESTE TO VALOR-PRIMO(QUANTOS-ENCONTRADOS)
                END-IF
                ADD 1 TO NUMERO-TESTE
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-ESTOUROU-PRIMOS
+                       DISPLAY "NUMERO EXCEDE O LIMITE DO CAMPO "
+                           "(99999). BUSCA DE PRIMOS INTERROMPIDA."
+               END-ADD
            END-PERFORM.
 
        VERIFICAR-PRIMO.
            MOVE 'S' TO E-PRIMO
+           MOVE 0 TO WS-FATOR-ENCONTRADO
            MOVE 2 TO DIVISOR
            PERFORM UNTIL DIVISOR * DIVISOR > NUMERO-TESTE
              DIVIDE NUMERO-TESTE BY DIVISOR GIVING RESTO REMAINDER RESTO
                IF RESTO = 0
                    MOVE 'N' TO E-PRIMO
+                   MOVE DIVISOR TO WS-FATOR-ENCONTRADO
+                   MOVE NUMERO-TESTE TO WS-ULTIMO-COMPOSTO
+                   MOVE DIVISOR TO WS-ULTIMO-FATOR
+                   MOVE "S" TO WS-HOUVE-COMPOSTO
                    EXIT PERFORM
                END-IF
                ADD 1 TO DIVISOR
            END-PERFORM.
+
+       FATORAR-NUMERO.
+           IF HOUVE-COMPOSTO
+               MOVE WS-ULTIMO-COMPOSTO TO WS-NUMERO-FATORAR
+               DISPLAY "FATORANDO O ULTIMO NUMERO COMPOSTO EXAMINADO "
+                   "NA BUSCA: " WS-NUMERO-FATORAR
+           ELSE
+               DISPLAY "NENHUM NUMERO COMPOSTO FOI EXAMINADO NESTA "
+                   "BUSCA."
+               DISPLAY "Digite o número a fatorar: "
+               ACCEPT WS-NUMERO-FATORAR
+           END-IF.
+           MOVE WS-NUMERO-FATORAR TO WS-RESTANTE-FATORAR.
+           DISPLAY "Fatoração de " WS-NUMERO-FATORAR ":".
+           MOVE 2 TO DIVISOR.
+           PERFORM UNTIL WS-RESTANTE-FATORAR = 1
+               IF DIVISOR * DIVISOR > WS-RESTANTE-FATORAR
+                   DISPLAY "  FATOR: " WS-RESTANTE-FATORAR
+                   MOVE 1 TO WS-RESTANTE-FATORAR
+               ELSE
+                   DIVIDE WS-RESTANTE-FATORAR BY DIVISOR
+                       GIVING RESTANTE-QUOCIENTE REMAINDER RESTO
+                   IF RESTO = 0
+                       DISPLAY "  FATOR: " DIVISOR
+                       MOVE RESTANTE-QUOCIENTE TO WS-RESTANTE-FATORAR
+                   ELSE
+                       ADD 1 TO DIVISOR
+                   END-IF
+               END-IF
+           END-PERFORM.
