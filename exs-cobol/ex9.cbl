@@ -16,9 +16,40 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STARTNUM-FILE ASSIGN TO "STARTNUMS-EX09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STARTNUM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EX09-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RESUMO-FILE ASSIGN TO "EX09-RESUMO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMO-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EX09-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  STARTNUM-FILE.
+           COPY STARTNUM.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE               PIC X(700).
+
+       FD  RESUMO-FILE.
+       01 RESUMO-LINE                PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+
        WORKING-STORAGE SECTION.
        01 WS-CABECALHO.
           05 FILLER PIC X(30) VALUE "AUTOR: ALUNO COBOL".
@@ -31,19 +62,53 @@
              88 QUER-CONTINUAR    VALUES ARE "S", "s".
              88 QUER-ENCERRAR     VALUES ARE "N", "n".
 
+       01 WS-NUMERO-ENTRADA-RAW   PIC X(05).
+       01 WS-NUMERO-STATUS        PIC X(01) VALUE "N".
+          88 NUMERO-VALIDO        VALUE "S".
+
+       01 WS-ESTOUROU             PIC X(01) VALUE "N".
+          88 ESTOUROU-LIMITE      VALUE "S".
+
        01 WS-CALCULOS.
           05 WS-NUMERO-CALCULO    PIC 9(05).
-          05 WS-CONTADOR          PIC 9(01).
+          05 WS-CONTADOR          PIC 9(02).
           05 WS-QUOCIENTE         PIC 9(05).
           05 WS-RESTO             PIC 9(01).
 
        01 WS-TABELA-PARES.
-          05 WS-PAR OCCURS 5 TIMES PIC 9(05).
+          05 WS-PAR OCCURS 50 TIMES PIC 9(05) COMP-3.
 
        01 WS-TABELA-IMPARES.
-          05 WS-IMPAR OCCURS 5 TIMES PIC 9(05).
+          05 WS-IMPAR OCCURS 50 TIMES PIC 9(05) COMP-3.
+
+      * STRING only accepts USAGE DISPLAY operands, so packed WS-PAR/
+      * WS-IMPAR entries are unpacked into these before being strung
+      * into a report line.
+       01 WS-PAR-DISP               PIC 9(05).
+       01 WS-IMPAR-DISP             PIC 9(05).
+
+       01 WS-INDICE                PIC 9(02).
+       01 WS-MODO                  PIC X VALUE "I".
+       01 WS-STARTNUM-STATUS       PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-QUANTIDADE            PIC 9(02) VALUE 5.
+       01 WS-QUANTIDADE-RAW        PIC X(02).
+       01 WS-QUANTIDADE-STATUS     PIC X(01) VALUE "N".
+          88 QUANTIDADE-VALIDA     VALUE "S".
+       01 WS-REPORT-PTR            PIC 9(3).
+       01 WS-RESUMO-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-SOMA-RESUMO           PIC 9(7) VALUE 0.
+       01 WS-MEDIA-RESUMO          PIC 9(5)V99 VALUE 0.
+       01 WS-TOTAL-RESUMO          PIC 9(3) VALUE 0.
+       01 WS-CHECKPOINT-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVALO  PIC 9(06) VALUE 5.
+       01 WS-REGISTROS-PROCESSADOS PIC 9(06) VALUE 0.
+       01 WS-REGISTROS-A-PULAR     PIC 9(06) VALUE 0.
+       01 WS-CONTADOR-PULO         PIC 9(06) VALUE 0.
+       01 WS-AUDIT-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-REJEICAO-MSG          PIC X(90) VALUE SPACES.
 
-       01 WS-INDICE                PIC 9(01).
+       COPY BATCHCLK.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -51,67 +116,343 @@
            DISPLAY WS-CABECALHO.
            DISPLAY "--------------------------------------------------".
 
-           PERFORM PROCESSAR-NUMEROS UNTIL QUER-ENCERRAR.
+           DISPLAY "MODO (I)NTERATIVO OU (B)ATCH (ARQUIVO)? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MODO.
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO.
+
+           PERFORM VALIDAR-QUANTIDADE.
+
+           IF WS-MODO = "B"
+               PERFORM PROCESSAR-NUMEROS-BATCH
+           ELSE
+               PERFORM PROCESSAR-NUMEROS UNTIL QUER-ENCERRAR
+           END-IF.
 
            DISPLAY "--------------------------------------------------".
            DISPLAY "PROGRAMA ENCERRADO.".
            STOP RUN.
 
+       PROCESSAR-NUMEROS-BATCH.
+           PERFORM LER-CHECKPOINT.
+           PERFORM INICIAR-CRONOMETRO.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+
+           OPEN INPUT STARTNUM-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-STARTNUM-STATUS NOT = "00"
+               DISPLAY "ERRO: STARTNUMS-EX09.DAT NAO ENCONTRADO "
+                   "(STATUS " WS-STARTNUM-STATUS "). LOTE CANCELADO."
+           ELSE
+               IF WS-REGISTROS-A-PULAR > 0
+                   DISPLAY "CHECKPOINT ENCONTRADO - PULANDO "
+                       WS-REGISTROS-A-PULAR
+                       " REGISTRO(S) JA PROCESSADO(S)."
+                   PERFORM VARYING WS-CONTADOR-PULO FROM 1 BY 1
+                       UNTIL WS-CONTADOR-PULO > WS-REGISTROS-A-PULAR
+                       READ STARTNUM-FILE
+                           AT END MOVE "10" TO WS-STARTNUM-STATUS
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-REGISTROS-A-PULAR TO WS-REGISTROS-PROCESSADOS
+               END-IF
+
+               READ STARTNUM-FILE
+                   AT END MOVE "10" TO WS-STARTNUM-STATUS
+               END-READ
+               PERFORM UNTIL WS-STARTNUM-STATUS = "10"
+                   MOVE SN-NUMERO TO WS-NUMERO-ENTRADA
+                   PERFORM CALCULAR-PROXIMOS-PARES
+                   PERFORM CALCULAR-PROXIMOS-IMPARES
+                   PERFORM GRAVAR-LINHA-RELATORIO
+                   ADD 1 TO WS-REGISTROS-PROCESSADOS
+                   IF FUNCTION MOD(WS-REGISTROS-PROCESSADOS,
+                       WS-CHECKPOINT-INTERVALO) = 0
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+                   READ STARTNUM-FILE
+                       AT END MOVE "10" TO WS-STARTNUM-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE STARTNUM-FILE
+           END-IF.
+
+           CLOSE REPORT-FILE.
+           PERFORM FINALIZAR-CRONOMETRO.
+           PERFORM EXIBIR-TRAILER-LOTE.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+           PERFORM GRAVAR-CHECKPOINT.
+           DISPLAY "RELATORIO EM LOTE GRAVADO EM EX09-REPORT.DAT".
+
+       INICIAR-CRONOMETRO.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           MOVE WS-HORA-INICIO(1:2) TO WS-CLK-HH.
+           MOVE WS-HORA-INICIO(3:2) TO WS-CLK-MM.
+           MOVE WS-HORA-INICIO(5:2) TO WS-CLK-SS.
+           MOVE WS-HORA-INICIO(7:2) TO WS-CLK-CS.
+           COMPUTE WS-CENTESIMOS-INICIO =
+               ((WS-CLK-HH * 3600 + WS-CLK-MM * 60 + WS-CLK-SS) * 100)
+               + WS-CLK-CS.
+
+       FINALIZAR-CRONOMETRO.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           MOVE WS-HORA-FIM(1:2) TO WS-CLK-HH.
+           MOVE WS-HORA-FIM(3:2) TO WS-CLK-MM.
+           MOVE WS-HORA-FIM(5:2) TO WS-CLK-SS.
+           MOVE WS-HORA-FIM(7:2) TO WS-CLK-CS.
+           COMPUTE WS-CENTESIMOS-FIM =
+               ((WS-CLK-HH * 3600 + WS-CLK-MM * 60 + WS-CLK-SS) * 100)
+               + WS-CLK-CS.
+           IF WS-CENTESIMOS-FIM >= WS-CENTESIMOS-INICIO
+               COMPUTE WS-CENTESIMOS-DECORRIDOS =
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO
+           ELSE
+               COMPUTE WS-CENTESIMOS-DECORRIDOS =
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO + 8640000
+           END-IF.
+           COMPUTE WS-SEGUNDOS-DECORRIDOS =
+               WS-CENTESIMOS-DECORRIDOS / 100.
+
+       EXIBIR-TRAILER-LOTE.
+           DISPLAY "--------------- TRAILER DO LOTE --------------".
+           DISPLAY "REGISTROS PROCESSADOS: " WS-REGISTROS-PROCESSADOS.
+           DISPLAY "TEMPO DECORRIDO (SEG): " WS-SEGUNDOS-DECORRIDOS.
+
+       LER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-PULAR.
+           MOVE SPACES TO WS-CHECKPOINT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-PROGRAM-ID = "EXERCICIO09"
+                           MOVE CK-RECORDS-DONE TO WS-REGISTROS-A-PULAR
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE "EXERCICIO09" TO CK-PROGRAM-ID.
+           MOVE WS-REGISTROS-PROCESSADOS TO CK-RECORDS-DONE.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CK-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       GRAVAR-LINHA-RELATORIO.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 1 TO WS-REPORT-PTR.
+           STRING "ENTRADA=" DELIMITED BY SIZE
+               WS-NUMERO-ENTRADA DELIMITED BY SIZE
+               " PARES=" DELIMITED BY SIZE
+               INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+           END-STRING.
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-QUANTIDADE
+               IF WS-INDICE > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+                   END-STRING
+               END-IF
+               MOVE WS-PAR(WS-INDICE) TO WS-PAR-DISP
+               STRING WS-PAR-DISP DELIMITED BY SIZE
+                   INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+               END-STRING
+           END-PERFORM.
+           STRING " IMPARES=" DELIMITED BY SIZE
+               INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+           END-STRING.
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-QUANTIDADE
+               IF WS-INDICE > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+                   END-STRING
+               END-IF
+               MOVE WS-IMPAR(WS-INDICE) TO WS-IMPAR-DISP
+               STRING WS-IMPAR-DISP DELIMITED BY SIZE
+                   INTO REPORT-LINE WITH POINTER WS-REPORT-PTR
+               END-STRING
+           END-PERFORM.
+           WRITE REPORT-LINE.
+
        PROCESSAR-NUMEROS.
            DISPLAY " ".
-           DISPLAY "DIGITE UM NUMERO INTEIRO:" WITH NO ADVANCING.
-           ACCEPT WS-NUMERO-ENTRADA.
+           PERFORM VALIDAR-NUMERO-ENTRADA.
 
            PERFORM CALCULAR-PROXIMOS-PARES.
            PERFORM CALCULAR-PROXIMOS-IMPARES.
 
            PERFORM MOSTRAR-PARES.
            PERFORM MOSTRAR-IMPARES-DECRESCENTE.
+           PERFORM GRAVAR-RESUMO-COMBINADO.
 
            PERFORM PERGUNTAR-CONTINUAR.
 
+       VALIDAR-QUANTIDADE.
+           MOVE "N" TO WS-QUANTIDADE-STATUS.
+           PERFORM UNTIL QUANTIDADE-VALIDA
+               DISPLAY "QUANTOS PARES/IMPARES DESEJA (01-50)? "
+                       WITH NO ADVANCING
+               ACCEPT WS-QUANTIDADE-RAW
+               IF WS-QUANTIDADE-RAW IS NUMERIC
+                   MOVE WS-QUANTIDADE-RAW TO WS-QUANTIDADE
+                   IF WS-QUANTIDADE >= 1 AND WS-QUANTIDADE <= 50
+                       MOVE "S" TO WS-QUANTIDADE-STATUS
+                   ELSE
+                       DISPLAY "QUANTIDADE FORA DO INTERVALO PERMITIDO."
+                       MOVE "QUANTIDADE FORA DO INTERVALO PERMITIDO"
+                           TO WS-REJEICAO-MSG
+                       PERFORM REGISTRAR-REJEICAO
+                   END-IF
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA. DIGITE APENAS NUMEROS."
+                   MOVE "ENTRADA INVALIDA. DIGITE APENAS NUMEROS."
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-NUMERO-ENTRADA.
+           MOVE "N" TO WS-NUMERO-STATUS.
+           PERFORM UNTIL NUMERO-VALIDO
+               DISPLAY "DIGITE UM NUMERO INTEIRO (00000-99990):"
+                       WITH NO ADVANCING
+               ACCEPT WS-NUMERO-ENTRADA-RAW
+               IF WS-NUMERO-ENTRADA-RAW IS NUMERIC
+                   MOVE WS-NUMERO-ENTRADA-RAW TO WS-NUMERO-ENTRADA
+                   IF WS-NUMERO-ENTRADA <= 99990
+                       MOVE "S" TO WS-NUMERO-STATUS
+                   ELSE
+                       DISPLAY "NUMERO FORA DO INTERVALO PERMITIDO."
+                       MOVE "NUMERO FORA DO INTERVALO PERMITIDO"
+                           TO WS-REJEICAO-MSG
+                       PERFORM REGISTRAR-REJEICAO
+                   END-IF
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA. DIGITE APENAS NUMEROS."
+                   MOVE "ENTRADA INVALIDA. DIGITE APENAS NUMEROS."
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
+               END-IF
+           END-PERFORM.
+
        CALCULAR-PROXIMOS-PARES.
            MOVE WS-NUMERO-ENTRADA TO WS-NUMERO-CALCULO.
            MOVE 0 TO WS-CONTADOR.
-           PERFORM UNTIL WS-CONTADOR EQUAL 5
+           MOVE "N" TO WS-ESTOUROU.
+           PERFORM UNTIL WS-CONTADOR EQUAL WS-QUANTIDADE
+                   OR ESTOUROU-LIMITE
                ADD 1 TO WS-NUMERO-CALCULO
-               DIVIDE WS-NUMERO-CALCULO BY 2 GIVING WS-QUOCIENTE
-                                       REMAINDER WS-RESTO
-               IF WS-RESTO EQUAL 0 THEN
-                   ADD 1 TO WS-CONTADOR
-                   MOVE WS-NUMERO-CALCULO TO WS-PAR(WS-CONTADOR)
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-ESTOUROU
+                       DISPLAY "NUMERO EXCEDE O LIMITE DO CAMPO "
+                           "(99999). BUSCA DE PARES INTERROMPIDA."
+               END-ADD
+               IF NOT ESTOUROU-LIMITE
+                   DIVIDE WS-NUMERO-CALCULO BY 2 GIVING WS-QUOCIENTE
+                                           REMAINDER WS-RESTO
+                   IF WS-RESTO EQUAL 0 THEN
+                       ADD 1 TO WS-CONTADOR
+                       MOVE WS-NUMERO-CALCULO TO WS-PAR(WS-CONTADOR)
+                   END-IF
                END-IF
            END-PERFORM.
 
        CALCULAR-PROXIMOS-IMPARES.
            MOVE WS-NUMERO-ENTRADA TO WS-NUMERO-CALCULO.
            MOVE 0 TO WS-CONTADOR.
-           PERFORM UNTIL WS-CONTADOR EQUAL 5
+           MOVE "N" TO WS-ESTOUROU.
+           PERFORM UNTIL WS-CONTADOR EQUAL WS-QUANTIDADE
+                   OR ESTOUROU-LIMITE
                ADD 1 TO WS-NUMERO-CALCULO
-               DIVIDE WS-NUMERO-CALCULO BY 2 GIVING WS-QUOCIENTE
-                                       REMAINDER WS-RESTO
-               IF WS-RESTO NOT EQUAL 0 THEN
-                   ADD 1 TO WS-CONTADOR
-                   MOVE WS-NUMERO-CALCULO TO WS-IMPAR(WS-CONTADOR)
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-ESTOUROU
+                       DISPLAY "NUMERO EXCEDE O LIMITE DO CAMPO "
+                           "(99999). BUSCA DE IMPARES INTERROMPIDA."
+               END-ADD
+               IF NOT ESTOUROU-LIMITE
+                   DIVIDE WS-NUMERO-CALCULO BY 2 GIVING WS-QUOCIENTE
+                                           REMAINDER WS-RESTO
+                   IF WS-RESTO NOT EQUAL 0 THEN
+                       ADD 1 TO WS-CONTADOR
+                       MOVE WS-NUMERO-CALCULO TO WS-IMPAR(WS-CONTADOR)
+                   END-IF
                END-IF
            END-PERFORM.
 
        MOSTRAR-PARES.
            DISPLAY " ".
-           DISPLAY "PROXIMOS 5 NUMEROS PARES (CRESCENTE):".
+           DISPLAY "PROXIMOS " WS-QUANTIDADE
+                   " NUMEROS PARES (CRESCENTE):".
            PERFORM VARYING WS-INDICE FROM 1 BY 1
-               UNTIL WS-INDICE > 5
+               UNTIL WS-INDICE > WS-QUANTIDADE
                DISPLAY "PAR " WS-INDICE ": " WS-PAR(WS-INDICE)
            END-PERFORM.
 
        MOSTRAR-IMPARES-DECRESCENTE.
            DISPLAY " ".
-           DISPLAY "PROXIMOS 5 NUMEROS IMPARES (DECRESCENTE):".
-           PERFORM VARYING WS-INDICE FROM 5 BY -1
+           DISPLAY "PROXIMOS " WS-QUANTIDADE
+                   " NUMEROS IMPARES (DECRESCENTE):".
+           PERFORM VARYING WS-INDICE FROM WS-QUANTIDADE BY -1
                UNTIL WS-INDICE < 1
                DISPLAY "IMPAR (POS " WS-INDICE "): " WS-IMPAR(WS-INDICE)
            END-PERFORM.
 
+       GRAVAR-RESUMO-COMBINADO.
+           MOVE 0 TO WS-SOMA-RESUMO.
+
+           OPEN EXTEND RESUMO-FILE.
+           IF WS-RESUMO-STATUS = "35"
+               OPEN OUTPUT RESUMO-FILE
+               CLOSE RESUMO-FILE
+               OPEN EXTEND RESUMO-FILE
+           END-IF.
+
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "ENTRADA=" DELIMITED BY SIZE
+               WS-NUMERO-ENTRADA DELIMITED BY SIZE
+               INTO RESUMO-LINE
+           END-STRING.
+           WRITE RESUMO-LINE.
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-QUANTIDADE
+               ADD WS-PAR(WS-INDICE) TO WS-SOMA-RESUMO
+               ADD WS-IMPAR(WS-INDICE) TO WS-SOMA-RESUMO
+               MOVE SPACES TO RESUMO-LINE
+               MOVE WS-PAR(WS-INDICE) TO WS-PAR-DISP
+               MOVE WS-IMPAR(WS-INDICE) TO WS-IMPAR-DISP
+               STRING "PAR=" DELIMITED BY SIZE
+                   WS-PAR-DISP DELIMITED BY SIZE
+                   " IMPAR=" DELIMITED BY SIZE
+                   WS-IMPAR-DISP DELIMITED BY SIZE
+                   " SOMA-ACUM=" DELIMITED BY SIZE
+                   WS-SOMA-RESUMO DELIMITED BY SIZE
+                   INTO RESUMO-LINE
+               END-STRING
+               WRITE RESUMO-LINE
+           END-PERFORM.
+
+           COMPUTE WS-TOTAL-RESUMO = WS-QUANTIDADE * 2.
+           DIVIDE WS-SOMA-RESUMO BY WS-TOTAL-RESUMO
+               GIVING WS-MEDIA-RESUMO.
+
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "TOTAL=" DELIMITED BY SIZE
+               WS-SOMA-RESUMO DELIMITED BY SIZE
+               " MEDIA=" DELIMITED BY SIZE
+               WS-MEDIA-RESUMO DELIMITED BY SIZE
+               INTO RESUMO-LINE
+           END-STRING.
+           WRITE RESUMO-LINE.
+
+           CLOSE RESUMO-FILE.
+
        PERGUNTAR-CONTINUAR.
            DISPLAY " ".
            MOVE SPACES TO WS-OPCAO-CONTINUAR.
@@ -121,5 +462,21 @@
                ACCEPT WS-OPCAO-CONTINUAR
                IF NOT OPCAO-VALIDA THEN
                   DISPLAY "OPCAO INVALIDA. DIGITE S OU N."
+                  MOVE "OPCAO INVALIDA. DIGITE S OU N."
+                      TO WS-REJEICAO-MSG
+                  PERFORM REGISTRAR-REJEICAO
                END-IF
            END-PERFORM.
+
+       REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "EXERCICIO09" TO AU-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AU-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
