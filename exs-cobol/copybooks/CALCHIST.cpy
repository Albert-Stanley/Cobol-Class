@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CALCHIST.cpy
+      * Shared record layout for the CALC-HISTORY.DAT file. CALCULO-
+      * DELTA, EXERCICIO11 and EXERCICIO12 each append one line per
+      * calculation performed - inputs, the function/shape used, and
+      * the computed outputs - so accreditation review has a queryable
+      * record of what was calculated instead of nothing surviving
+      * past STOP RUN. Distinct from AUDIT.cpy, which records rejected
+      * input, not successful calculations.
+      ******************************************************************
+       01 CALC-HISTORY-RECORD.
+           05 CH-TIMESTAMP          PIC X(19).
+           05 CH-PROGRAM            PIC X(13).
+           05 CH-FUNCTION           PIC X(15).
+           05 CH-DETALHE            PIC X(90).
