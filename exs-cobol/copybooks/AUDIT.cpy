@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDIT.cpy
+      * Shared record layout for the AUDIT-LOG.DAT file. Every program
+      * in the suite that needs to keep a record of what was entered,
+      * computed, or rejected appends one line here: when, which
+      * program, and what happened - so a dispute or a bad-input
+      * pattern can be traced after the fact instead of relying on
+      * whoever was watching the console scroll by.
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AU-TIMESTAMP          PIC X(19).
+           05 AU-PROGRAM            PIC X(13).
+           05 AU-MESSAGE            PIC X(90).
