@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SNCONF.cpy
+      * Shared S/N confirmation field. EXERCICIO09 already validates
+      * its "continuar?" prompts correctly with an 88-level re-prompt
+      * loop instead of silently defaulting an unrecognized answer -
+      * this gives every other program that asks a yes/no question the
+      * same field and 88-levels, so they can all copy the same
+      * validate-and-reprompt shape instead of hand-rolling their own.
+      ******************************************************************
+       01 WS-SN-RESPOSTA        PIC X VALUE SPACES.
+           88 SN-VALIDA         VALUES "S", "s", "N", "n".
+           88 SN-SIM             VALUES "S", "s".
+           88 SN-NAO             VALUES "N", "n".
