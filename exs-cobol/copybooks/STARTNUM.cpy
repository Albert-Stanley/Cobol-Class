@@ -0,0 +1,8 @@
+      ******************************************************************
+      * STARTNUM.cpy
+      * Shared record layout for a file of starting numbers driving
+      * batch runs of EXERCICIO09's pares/impares search and
+      * PROXIMOS-PRIMOS' prime search.
+      ******************************************************************
+       01 STARTNUM-RECORD.
+           05 SN-NUMERO             PIC 9(05).
