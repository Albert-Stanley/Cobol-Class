@@ -0,0 +1,16 @@
+      ******************************************************************
+      * PRTHDR.cpy
+      * Shared print-report layout: page/line counters and the run
+      * date every paginated print file in this suite stamps its
+      * header with, so an operator gets a real page-numbered document
+      * instead of raw console scrollback when a report is filed.
+      * Programs COPY this into WORKING-STORAGE alongside their own
+      * PRINT-FILE and build their header/line paragraphs against it
+      * (no CALLable subprogram exists in this suite to share the
+      * paragraphs themselves).
+      ******************************************************************
+       01 WS-PRINT-PAGINA        PIC 9(3) VALUE 1.
+       01 WS-PRINT-LINHA         PIC 9(3) VALUE 0.
+       01 WS-PRINT-MAX-LINHAS    PIC 9(3) VALUE 20.
+       01 WS-PRINT-DATA          PIC X(8) VALUE SPACES.
+       01 WS-PRINT-STATUS        PIC X(2) VALUE SPACES.
