@@ -0,0 +1,19 @@
+      ******************************************************************
+      * BATCHCLK.cpy
+      * Shared elapsed-time fields for batch-mode trailers. Programs
+      * COPY this into WORKING-STORAGE alongside their own record
+      * counter and build an INICIAR-CRONOMETRO/FINALIZAR-CRONOMETRO
+      * pair against it (no CALLable subprogram exists in this suite
+      * to share the paragraphs themselves - see PRTHDR.cpy for the
+      * same arrangement on the print-report side).
+      ******************************************************************
+       01 WS-HORA-INICIO             PIC 9(8) VALUE 0.
+       01 WS-HORA-FIM                PIC 9(8) VALUE 0.
+       01 WS-CLK-HH                  PIC 9(2).
+       01 WS-CLK-MM                  PIC 9(2).
+       01 WS-CLK-SS                  PIC 9(2).
+       01 WS-CLK-CS                  PIC 9(2).
+       01 WS-CENTESIMOS-INICIO       PIC 9(9) VALUE 0.
+       01 WS-CENTESIMOS-FIM          PIC 9(9) VALUE 0.
+       01 WS-CENTESIMOS-DECORRIDOS   PIC 9(9) VALUE 0.
+       01 WS-SEGUNDOS-DECORRIDOS     PIC 9(6)V99 VALUE 0.
