@@ -0,0 +1,7 @@
+      ******************************************************************
+      * ANGULO.cpy
+      * Shared record layout for a file of angles (degrees) driving
+      * batch runs of EXERCICIO11's trig calculations.
+      ******************************************************************
+       01 ANGULO-RECORD.
+           05 AN-GRAUS              PIC 999V99.
