@@ -0,0 +1,16 @@
+      ******************************************************************
+      * DISC8.cpy
+      * Shared record layout for EXERCICIO08's discipline grades file:
+      * one line per discipline, carrying the P1/P2/ATIVIDADE grades
+      * keyed by discipline name (DISC8-NOME) rather than by the
+      * record's position in the file. EXERCICIO08 matches each grade
+      * row against the discipline name loaded from the shared
+      * DISCIPLINAS master file (DISCIP.cpy), so adding, renaming, or
+      * removing an entry from the catalog via discmant.cbl cannot
+      * desync the two files the way a position-based join would.
+      ******************************************************************
+       01 DISC8-RECORD.
+           05 DISC8-NOME             PIC X(40).
+           05 DISC8-P1              PIC 9(3)V99.
+           05 DISC8-P2              PIC 9(3)V99.
+           05 DISC8-ATIVIDADE       PIC 9(3)V99.
