@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CHKPT.cpy
+      * Shared checkpoint record for roster/file-driven batch runs.
+      * Each batch program overwrites this with its own program tag
+      * and the count of input records already consumed, so a rerun
+      * after an abend can skip the records already processed instead
+      * of starting over from the beginning of the file.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CK-PROGRAM-ID          PIC X(13).
+           05 CK-RECORDS-DONE        PIC 9(06).
+           05 CK-TIMESTAMP           PIC X(19).
