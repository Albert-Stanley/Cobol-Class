@@ -0,0 +1,11 @@
+      ******************************************************************
+      * WEIGHT3.cpy
+      * Shared record layout for a three-component weighted-average
+      * control file (P1 / P2 / ATIVIDADE), used by EXERCICIO08 to
+      * compute each discipline's final grade.
+      ******************************************************************
+       01 WEIGHT3-RECORD.
+           05 W3-COURSE-ID          PIC X(10).
+           05 W3-PESO-P1            PIC 9(3).
+           05 W3-PESO-P2            PIC 9(3).
+           05 W3-PESO-ATIV          PIC 9(3).
