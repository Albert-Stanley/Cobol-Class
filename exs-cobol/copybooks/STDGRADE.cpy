@@ -0,0 +1,21 @@
+      ******************************************************************
+      * STDGRADE.cpy
+      * Shared record layout for the STUDENT-GRADES line sequential
+      * file. Written to by MEDIA and EXERCICIO13 so every grading run
+      * is kept for class-wide pass/fail reporting instead of being
+      * lost at STOP RUN. SG-KEY identifies which program a row came
+      * from (a MEDIA row and an EXERCICIO13 row for the same student
+      * don't collide), but every write goes through OPEN EXTEND, so
+      * the file is append-only: a rerun for the same student/program
+      * adds another row rather than overwriting the prior attempt.
+      ******************************************************************
+       01 STUDENT-GRADE-RECORD.
+           05 SG-KEY.
+               10 SG-STUDENT-ID     PIC X(10).
+               10 SG-PROGRAMA-ID    PIC X(10).
+           05 SG-NOTA-1             PIC S9(2)V9(2).
+           05 SG-NOTA-2             PIC S9(2)V9(2).
+           05 SG-NOTA-3             PIC S9(2)V9(2).
+           05 SG-MEDIA              PIC S9(2)V9(2).
+           05 SG-RESULTADO          PIC X(9).
+           05 SG-DATA-HORA          PIC X(19).
