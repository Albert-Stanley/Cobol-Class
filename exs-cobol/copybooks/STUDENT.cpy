@@ -0,0 +1,11 @@
+      ******************************************************************
+      * STUDENT.cpy
+      * Shared record layout for the STUDENT master file. MEDIA,
+      * EXERCICIO13, and EXERCICIO08 all key their STDGRADE/DISC8/etc.
+      * records on the same ST-STUDENT-ID, but until now none of them
+      * could say whose grades those actually were. This gives all
+      * three a common place to look up the student's name.
+      ******************************************************************
+       01 STUDENT-RECORD.
+           05 ST-STUDENT-ID         PIC X(10).
+           05 ST-NOME               PIC X(30).
