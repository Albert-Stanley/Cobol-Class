@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DISCIP.cpy
+      * Shared record layout for the DISCIPLINAS master file: one line
+      * per course name. EXERCICIO07 and EXERCICIO08 both load their
+      * discipline list from here instead of hardcoding MOVE literals,
+      * so a curriculum change is a data edit, not a recompile.
+      ******************************************************************
+       01 DISCIPLINE-RECORD.
+           05 DISC-NOME             PIC X(40).
