@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ROSTER.cpy
+      * Shared record layout for a class-roster input file: a student
+      * id plus up to three grades. Programs that only need two grades
+      * (e.g. MEDIA) simply ignore RO-NOTA-3.
+      ******************************************************************
+       01 ROSTER-RECORD.
+           05 RO-STUDENT-ID         PIC X(10).
+           05 RO-NOTA-1             PIC 99V9.
+           05 RO-NOTA-2             PIC 99V9.
+           05 RO-NOTA-3             PIC 99V9.
