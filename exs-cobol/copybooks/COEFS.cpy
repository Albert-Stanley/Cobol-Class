@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COEFS.cpy
+      * Shared record layout for a file of quadratic coefficient sets
+      * driving batch runs of CALCULO-DELTA.
+      ******************************************************************
+       01 COEFS-RECORD.
+           05 CO-A                  PIC S9(04)V9(1).
+           05 CO-B                  PIC S9(04)V9(1).
+           05 CO-C                  PIC S9(04)V9(1).
