@@ -0,0 +1,10 @@
+      ******************************************************************
+      * WEIGHT.cpy
+      * Shared record layout for the COURSE-WEIGHTS control file used
+      * by weighted-average modes: how much each evaluation counts
+      * toward the final grade for a given course.
+      ******************************************************************
+       01 WEIGHT-RECORD.
+           05 WT-COURSE-ID          PIC X(10).
+           05 WT-PESO-A             PIC 9(3).
+           05 WT-PESO-B             PIC 9(3).
