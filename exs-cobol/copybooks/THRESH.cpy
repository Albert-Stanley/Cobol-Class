@@ -0,0 +1,10 @@
+      ******************************************************************
+      * THRESH.cpy
+      * Shared record layout for the COURSE-THRESHOLDS control file.
+      * One line per course: the passing-grade cutoff that course uses.
+      * MEDIA and EXERCICIO13 both look a course up here instead of
+      * hardcoding their own cutoff (6 and 7,0 respectively).
+      ******************************************************************
+       01 THRESHOLD-RECORD.
+           05 TH-COURSE-ID          PIC X(10).
+           05 TH-CUTOFF             PIC 9(2)V9(2).
