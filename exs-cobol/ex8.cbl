@@ -10,61 +10,351 @@
        DATE-WRITTEN. 09-MAIO-2025.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THRESHOLD-FILE ASSIGN TO "THRESHOLD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-STATUS.
+           SELECT WEIGHT3-FILE ASSIGN TO "WEIGHTS-EX08.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEIGHT-STATUS.
+           SELECT DISCIPLINAS-FILE ASSIGN TO "DISCIPLINAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC-STATUS.
+           SELECT DISCIPLINAS08-FILE ASSIGN TO "EXERCICIO08-NOTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC8-STATUS.
+           SELECT PORTAL-FILE ASSIGN TO "EXERCICIO08-PORTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PORTAL-STATUS.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "EX08-PRINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  THRESHOLD-FILE.
+           COPY THRESH.
+
+       FD  WEIGHT3-FILE.
+           COPY WEIGHT3.
+
+       FD  DISCIPLINAS-FILE.
+           COPY DISCIP.
+
+       FD  DISCIPLINAS08-FILE.
+           COPY DISC8.
+
+       FD  PORTAL-FILE.
+       01 PORTAL-LINE       PIC X(60).
+
+       FD  STUDENT-FILE.
+           COPY STUDENT.
+
+       FD  PRINT-FILE.
+       01 PRINT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 DISCIPLINAS.
-          05 DISCIPLINA-TABELA OCCURS 6 TIMES.
-             10 NOME-DISCIPLINA PIC X(30).
+          05 DISCIPLINA-TABELA OCCURS 20 TIMES.
+             10 NOME-DISCIPLINA PIC X(40).
              10 NOTA-P1       PIC 9(3)V99.
              10 NOTA-P2       PIC 9(3)V99.
              10 NOTA-ATIVIDADE PIC 9(3)V99.
-       01 IDX           PIC 9(01) VALUE 1.
+             10 NOTA-FINAL    PIC 9(3)V99.
+             10 RESULTADO-DISC PIC X(9).
+       01 IDX           PIC 9(02) VALUE 1.
+       01 WS-TOTAL-DISCIPLINAS PIC 9(02) VALUE 0.
+       01 WS-DISC-STATUS   PIC X(2) VALUE SPACES.
+       01 WS-DISC8-STATUS  PIC X(2) VALUE SPACES.
+       01 WS-DISC8-INDICE  PIC 9(02) VALUE 0.
+       01 WS-COURSE-ID     PIC X(10) VALUE "EXER08".
+       01 WS-CUTOFF        PIC 9(2)V9(2) VALUE 6.
+       01 WS-THRESHOLD-STATUS PIC X(2) VALUE SPACES.
+       01 WS-PESO-P1       PIC 9(3) VALUE 30.
+       01 WS-PESO-P2       PIC 9(3) VALUE 30.
+       01 WS-PESO-ATIV     PIC 9(3) VALUE 40.
+       01 WS-WEIGHT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-SOMA-FINAIS   PIC 9(4)V99 VALUE 0.
+       01 WS-GPA           PIC 9(3)V99 VALUE 0.
+       01 WS-STANDING      PIC X(15) VALUE SPACES.
+       01 WS-STUDENT-ID    PIC X(10) VALUE SPACES.
+       01 WS-PORTAL-STATUS PIC X(2) VALUE SPACES.
+       01 WS-STUDENT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-STUDENT-NOME  PIC X(30) VALUE SPACES.
+       COPY PRTHDR.
+       01 WS-PRINT-LINE      PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-       MOVE "Lógica de Programação" TO NOME-DISCIPLINA (1)
-       MOVE "Estruturas de Dados" TO NOME-DISCIPLINA (2)
-       MOVE "Banco de Dados" TO NOME-DISCIPLINA (3)
-       MOVE "Desenvolvimento Web" TO NOME-DISCIPLINA (4)
-       MOVE "Sistemas Operacionais" TO NOME-DISCIPLINA (5)
-       MOVE "Redes de Computadores" TO NOME-DISCIPLINA (6)
+       DISPLAY "MATRICULA DO ALUNO: " WITH NO ADVANCING.
+       ACCEPT WS-STUDENT-ID.
 
-       MOVE 7.5 TO NOTA-P1 (1)
-       MOVE 8.0 TO NOTA-P2 (1)
-       MOVE 9.0 TO NOTA-ATIVIDADE (1)
+       PERFORM BUSCAR-ALUNO.
+       DISPLAY "ALUNO: " WS-STUDENT-NOME.
 
-       MOVE 6.5 TO NOTA-P1 (2)
-       MOVE 7.0 TO NOTA-P2 (2)
-       MOVE 8.5 TO NOTA-ATIVIDADE (2)
+       PERFORM CARREGAR-DISCIPLINAS.
+       PERFORM LER-LIMITE-APROVACAO.
+       PERFORM LER-PESOS.
+       PERFORM CALCULAR-NOTAS-FINAIS.
+       PERFORM CALCULAR-GPA.
 
-       MOVE 9.0 TO NOTA-P1 (3)
-       MOVE 9.5 TO NOTA-P2 (3)
-       MOVE 10.0 TO NOTA-ATIVIDADE (3)
+       DISPLAY "Notas do Aluno em " WS-TOTAL-DISCIPLINAS " Disciplinas:".
 
-       MOVE 8.0 TO NOTA-P1 (4)
-       MOVE 7.5 TO NOTA-P2 (4)
-       MOVE 8.5 TO NOTA-ATIVIDADE (4)
+       PERFORM EXIBIR-NOTAS.
+       PERFORM EXPORTAR-PORTAL.
+       PERFORM IMPRIMIR-RELATORIO.
 
-       MOVE 7.0 TO NOTA-P1 (5)
-       MOVE 7.5 TO NOTA-P2 (5)
-       MOVE 6.0 TO NOTA-ATIVIDADE (5)
+       STOP RUN.
 
-       MOVE 9.5 TO NOTA-P1 (6)
-       MOVE 9.0 TO NOTA-P2 (6)
-       MOVE 8.5 TO NOTA-ATIVIDADE (6)
+       BUSCAR-ALUNO.
+           MOVE "ALUNO NAO CADASTRADO" TO WS-STUDENT-NOME.
+           MOVE SPACES TO WS-STUDENT-STATUS.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = "00"
+               PERFORM UNTIL WS-STUDENT-STATUS = "10"
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE "10" TO WS-STUDENT-STATUS
+                       NOT AT END
+                           IF ST-STUDENT-ID = WS-STUDENT-ID
+                               MOVE ST-NOME TO WS-STUDENT-NOME
+                               MOVE "10" TO WS-STUDENT-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           END-IF.
 
-       DISPLAY "Notas do Aluno em 6 Disciplinas:".
+       CARREGAR-DISCIPLINAS.
+           OPEN INPUT DISCIPLINAS-FILE.
+           IF WS-DISC-STATUS = "00"
+               PERFORM UNTIL WS-DISC-STATUS = "10"
+                   OR WS-TOTAL-DISCIPLINAS = 20
+                   READ DISCIPLINAS-FILE
+                       AT END
+                           MOVE "10" TO WS-DISC-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-DISCIPLINAS
+                           MOVE DISC-NOME
+                               TO NOME-DISCIPLINA(WS-TOTAL-DISCIPLINAS)
+                   END-READ
+               END-PERFORM
+               CLOSE DISCIPLINAS-FILE
+           END-IF.
+           PERFORM CARREGAR-NOTAS-DISCIPLINAS.
 
-       PERFORM EXIBIR-NOTAS.
+       CARREGAR-NOTAS-DISCIPLINAS.
+           OPEN INPUT DISCIPLINAS08-FILE.
+           IF WS-DISC8-STATUS = "00"
+               PERFORM UNTIL WS-DISC8-STATUS = "10"
+                   READ DISCIPLINAS08-FILE
+                       AT END
+                           MOVE "10" TO WS-DISC8-STATUS
+                       NOT AT END
+                           PERFORM LOCALIZAR-E-GRAVAR-NOTAS
+                   END-READ
+               END-PERFORM
+               CLOSE DISCIPLINAS08-FILE
+           END-IF.
 
-       STOP RUN.
+       LOCALIZAR-E-GRAVAR-NOTAS.
+           MOVE 0 TO WS-DISC8-INDICE.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
+               IF NOME-DISCIPLINA(IDX) = DISC8-NOME
+                   MOVE IDX TO WS-DISC8-INDICE
+               END-IF
+           END-PERFORM.
+           IF WS-DISC8-INDICE = 0
+               DISPLAY "AVISO: NOTAS PARA DISCIPLINA NAO CATALOGADA '"
+                   DISC8-NOME "' IGNORADAS."
+           ELSE
+               MOVE DISC8-P1 TO NOTA-P1(WS-DISC8-INDICE)
+               MOVE DISC8-P2 TO NOTA-P2(WS-DISC8-INDICE)
+               MOVE DISC8-ATIVIDADE TO NOTA-ATIVIDADE(WS-DISC8-INDICE)
+           END-IF.
+
+       LER-LIMITE-APROVACAO.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRESHOLD-STATUS = "00"
+               PERFORM UNTIL WS-THRESHOLD-STATUS = "10"
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE "10" TO WS-THRESHOLD-STATUS
+                       NOT AT END
+                           IF TH-COURSE-ID = WS-COURSE-ID
+                               MOVE TH-CUTOFF TO WS-CUTOFF
+                               MOVE "10" TO WS-THRESHOLD-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+       LER-PESOS.
+           OPEN INPUT WEIGHT3-FILE.
+           IF WS-WEIGHT-STATUS = "00"
+               PERFORM UNTIL WS-WEIGHT-STATUS = "10"
+                   READ WEIGHT3-FILE
+                       AT END
+                           MOVE "10" TO WS-WEIGHT-STATUS
+                       NOT AT END
+                           IF W3-COURSE-ID = WS-COURSE-ID
+                               MOVE W3-PESO-P1 TO WS-PESO-P1
+                               MOVE W3-PESO-P2 TO WS-PESO-P2
+                               MOVE W3-PESO-ATIV TO WS-PESO-ATIV
+                               MOVE "10" TO WS-WEIGHT-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WEIGHT3-FILE
+           END-IF.
+
+       CALCULAR-NOTAS-FINAIS.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
+               COMPUTE NOTA-FINAL(IDX) =
+                   (NOTA-P1(IDX) * WS-PESO-P1
+                    + NOTA-P2(IDX) * WS-PESO-P2
+                    + NOTA-ATIVIDADE(IDX) * WS-PESO-ATIV) / 100
+               IF NOTA-FINAL(IDX) >= WS-CUTOFF
+                   MOVE "APROVADO" TO RESULTADO-DISC(IDX)
+               ELSE
+                   MOVE "REPROVADO" TO RESULTADO-DISC(IDX)
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-GPA.
+           MOVE 0 TO WS-SOMA-FINAIS.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
+               ADD NOTA-FINAL(IDX) TO WS-SOMA-FINAIS
+           END-PERFORM.
+           IF WS-TOTAL-DISCIPLINAS = 0
+               MOVE 0 TO WS-GPA
+               MOVE "SEM DISCIPLINAS" TO WS-STANDING
+               DISPLAY "ERRO: NENHUMA DISCIPLINA CADASTRADA. "
+                   "GPA NAO CALCULADO."
+           ELSE
+               DIVIDE WS-SOMA-FINAIS BY WS-TOTAL-DISCIPLINAS
+                   GIVING WS-GPA
+               IF WS-GPA >= 9
+                   MOVE "HONRA" TO WS-STANDING
+               ELSE
+                   IF WS-GPA >= WS-CUTOFF
+                       MOVE "REGULAR" TO WS-STANDING
+                   ELSE
+                       MOVE "PROBATORIO" TO WS-STANDING
+                   END-IF
+               END-IF
+           END-IF.
 
        EXIBIR-NOTAS.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 6
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
                DISPLAY "Disciplina: " NOME-DISCIPLINA (IDX)
                DISPLAY "Nota P1: " NOTA-P1 (IDX)
                DISPLAY "Nota P2: " NOTA-P2 (IDX)
                DISPLAY "Nota Atividade: " NOTA-ATIVIDADE (IDX)
+               DISPLAY "Nota Final: " NOTA-FINAL (IDX)
+               DISPLAY "Resultado: " RESULTADO-DISC (IDX)
                DISPLAY "-------------------------------"
            END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "MEDIA GERAL (GPA): " WS-GPA.
+           DISPLAY "SITUACAO ACADEMICA: " WS-STANDING.
+
+       EXPORTAR-PORTAL.
+           OPEN OUTPUT PORTAL-FILE.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
+               MOVE SPACES TO PORTAL-LINE
+               STRING WS-STUDENT-ID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NOME-DISCIPLINA(IDX) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NOTA-FINAL(IDX) DELIMITED BY SIZE
+                   INTO PORTAL-LINE
+               END-STRING
+               WRITE PORTAL-LINE
+           END-PERFORM.
+           CLOSE PORTAL-FILE.
+
+       IMPRIMIR-RELATORIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PRINT-DATA.
+           MOVE 1 TO WS-PRINT-PAGINA.
+           MOVE 0 TO WS-PRINT-LINHA.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM IMPRIMIR-CABECALHO.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "Disciplina: " DELIMITED BY SIZE
+                   NOME-DISCIPLINA(IDX) DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM IMPRIMIR-LINHA
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "  P1: " DELIMITED BY SIZE
+                   NOTA-P1(IDX) DELIMITED BY SIZE
+                   "  P2: " DELIMITED BY SIZE
+                   NOTA-P2(IDX) DELIMITED BY SIZE
+                   "  ATIVIDADE: " DELIMITED BY SIZE
+                   NOTA-ATIVIDADE(IDX) DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM IMPRIMIR-LINHA
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "  NOTA FINAL: " DELIMITED BY SIZE
+                   NOTA-FINAL(IDX) DELIMITED BY SIZE
+                   "  RESULTADO: " DELIMITED BY SIZE
+                   RESULTADO-DISC(IDX) DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM IMPRIMIR-LINHA
+           END-PERFORM.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "MEDIA GERAL (GPA): " DELIMITED BY SIZE
+               WS-GPA DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           PERFORM IMPRIMIR-LINHA.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "SITUACAO ACADEMICA: " DELIMITED BY SIZE
+               WS-STANDING DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           PERFORM IMPRIMIR-LINHA.
+           CLOSE PRINT-FILE.
+
+       IMPRIMIR-CABECALHO.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "NOTAS DO ALUNO " DELIMITED BY SIZE
+               WS-STUDENT-NOME DELIMITED BY SIZE
+               "   DATA: " DELIMITED BY SIZE
+               WS-PRINT-DATA DELIMITED BY SIZE
+               "   PAGINA: " DELIMITED BY SIZE
+               WS-PRINT-PAGINA DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 2 TO WS-PRINT-LINHA.
+
+       IMPRIMIR-LINHA.
+           IF WS-PRINT-LINHA >= WS-PRINT-MAX-LINHAS
+               ADD 1 TO WS-PRINT-PAGINA
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+           MOVE WS-PRINT-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO WS-PRINT-LINHA.
