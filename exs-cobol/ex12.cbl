@@ -4,40 +4,89 @@
        DATE-WRITTEN. 23-05-2025.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CALCHIST-FILE ASSIGN TO "CALC-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCHIST-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+
+       FD  CALCHIST-FILE.
+           COPY CALCHIST.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-AUDIT-STATUS                PIC X(2) VALUE SPACES.
+       01 WS-REJEICAO-MSG                PIC X(90) VALUE SPACES.
+       01 WS-CALCHIST-STATUS             PIC X(2) VALUE SPACES.
+       01 WS-FUNCAO-TEXTO                PIC X(15) VALUE SPACES.
+
        01 INDICE                        PIC 9 VALUE 1.
        01 OPCAO-CALCULO                 PIC X.
-       01 RESPOSTA-CONTINUAR            PIC X VALUE 'S'.
+       COPY SNCONF.
 
-       01 BASE-TRIANGULO                PIC 999V99.
-       01 ALTURA-TRIANGULO              PIC 999V99.
-       01 LADO1-TRIANGULO               PIC 999V99.
-       01 LADO2-TRIANGULO               PIC 999V99.
-       01 LADO3-TRIANGULO               PIC 999V99.
-       01 RAIO-CIRCULO                  PIC 999V99.
+       01 BASE-TRIANGULO                PIC 9(6)V9999.
+       01 ALTURA-TRIANGULO              PIC 9(6)V9999.
+       01 LADO1-TRIANGULO               PIC 9(6)V9999.
+       01 LADO2-TRIANGULO               PIC 9(6)V9999.
+       01 LADO3-TRIANGULO               PIC 9(6)V9999.
+       01 RAIO-CIRCULO                  PIC 9(6)V9999.
+       01 COMPRIMENTO-RETANGULO         PIC 999V99.
+       01 LARGURA-RETANGULO             PIC 999V99.
+       01 BASE-MAIOR-TRAPEZIO           PIC 999V99.
+       01 BASE-MENOR-TRAPEZIO           PIC 999V99.
+       01 ALTURA-TRAPEZIO               PIC 999V99.
+       01 RAIO-ESFERA                   PIC 999V99.
 
-       01 AREA-CALCULADA                PIC 9999V9999.
-       01 PERIMETRO-CALCULADO           PIC 9999V9999.
+       01 AREA-CALCULADA                PIC 9(6)V9999.
+       01 PERIMETRO-CALCULADO           PIC 9(6)V9999.
+       01 VOLUME-CALCULADO              PIC 9(10)V9999.
+       01 WS-RAIO-ESFERA-CUBO           PIC 9(9)V9999.
+
+       01 WS-TRIANGULO-STATUS            PIC X VALUE "S".
+          88 TRIANGULO-VALIDO            VALUE "S".
+
+       01 WS-UNIDADE-MEDIDA              PIC X VALUE "C".
+          88 UNIDADE-CM                  VALUE "C".
+          88 UNIDADE-M                   VALUE "M".
+          88 UNIDADE-IN                  VALUE "I".
+       01 WS-FATOR-CONVERSAO             PIC 999V9999 VALUE 1.
 
        01 TABELA-ENTRADA.
-          05 VALORES-ENTRADA OCCURS 6 TIMES.
+          05 VALORES-ENTRADA OCCURS 12 TIMES.
              10 VALOR-ENTRADA           PIC 999V99.
 
+       01 WS-VALOR-ENTRADA-TEXTO         PIC X(6) VALUE SPACES.
+
        01 MENSAGEM-OPCOES.
           05 TEXTO1 PIC X(40)
           VALUE "1 - Triangulo escaleno (area e perimetro)".
           05 TEXTO2 PIC X(40) VALUE "2 - CIrculo (area)".
+          05 TEXTO3 PIC X(40) VALUE "3 - Retangulo (area e perimetro)".
+          05 TEXTO4 PIC X(40) VALUE "4 - Trapezio (area)".
+          05 TEXTO5 PIC X(40) VALUE "5 - Esfera (volume)".
 
        PROCEDURE DIVISION.
 
        INICIO.
-           PERFORM UNTIL RESPOSTA-CONTINUAR NOT = 'S'
+           MOVE 'S' TO WS-SN-RESPOSTA.
+           PERFORM UNTIL SN-NAO
                PERFORM MOSTRAR-MENU
                PERFORM ENTRADA-DADOS
                PERFORM CALCULAR-RESULTADO
+               PERFORM GRAVAR-AUDITORIA
+               PERFORM GRAVAR-HISTORICO
                PERFORM PERGUNTAR-CONTINUAR
            END-PERFORM
            STOP RUN.
@@ -46,35 +95,96 @@
            DISPLAY "ESCOLHA A OPÇÃO DE CÁLCULO:"
            DISPLAY TEXTO1
            DISPLAY TEXTO2
-           DISPLAY "DIGITE 1 OU 2:"
+           DISPLAY TEXTO3
+           DISPLAY TEXTO4
+           DISPLAY TEXTO5
+           DISPLAY "DIGITE 1 A 5:"
            ACCEPT OPCAO-CALCULO.
 
        ENTRADA-DADOS.
            EVALUATE OPCAO-CALCULO
                WHEN '1'
+                   PERFORM SELECIONAR-UNIDADE
+
                    DISPLAY "ENTRE COM A BASE DO TRIANGULO:"
-                   ACCEPT VALOR-ENTRADA(1)
-                   MOVE VALOR-ENTRADA(1) TO BASE-TRIANGULO
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(1) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   COMPUTE BASE-TRIANGULO =
+                       VALOR-ENTRADA(1) * WS-FATOR-CONVERSAO
 
                    DISPLAY "ENTRE COM A ALTURA DO TRIANGULO:"
-                   ACCEPT VALOR-ENTRADA(2)
-                   MOVE VALOR-ENTRADA(2) TO ALTURA-TRIANGULO
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(2) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   COMPUTE ALTURA-TRIANGULO =
+                       VALOR-ENTRADA(2) * WS-FATOR-CONVERSAO
 
                    DISPLAY "ENTRE COM O LADO 1:"
-                   ACCEPT VALOR-ENTRADA(3)
-                   MOVE VALOR-ENTRADA(3) TO LADO1-TRIANGULO
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(3) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   COMPUTE LADO1-TRIANGULO =
+                       VALOR-ENTRADA(3) * WS-FATOR-CONVERSAO
 
                    DISPLAY "ENTRE COM O LADO 2:"
-                   ACCEPT VALOR-ENTRADA(4)
-                   MOVE VALOR-ENTRADA(4) TO LADO2-TRIANGULO
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(4) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   COMPUTE LADO2-TRIANGULO =
+                       VALOR-ENTRADA(4) * WS-FATOR-CONVERSAO
 
                    DISPLAY "ENTRE COM O LADO 3:"
-                   ACCEPT VALOR-ENTRADA(5)
-                   MOVE VALOR-ENTRADA(5) TO LADO3-TRIANGULO
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(5) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   COMPUTE LADO3-TRIANGULO =
+                       VALOR-ENTRADA(5) * WS-FATOR-CONVERSAO
                WHEN '2'
+                   PERFORM SELECIONAR-UNIDADE
+
                    DISPLAY "ENTRE COM O RAIO DO CÍRCULO:"
-                   ACCEPT VALOR-ENTRADA(6)
-                   MOVE VALOR-ENTRADA(6) TO RAIO-CIRCULO
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(6) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   COMPUTE RAIO-CIRCULO =
+                       VALOR-ENTRADA(6) * WS-FATOR-CONVERSAO
+               WHEN '3'
+                   DISPLAY "ENTRE COM O COMPRIMENTO DO RETANGULO:"
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(7) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   MOVE VALOR-ENTRADA(7) TO COMPRIMENTO-RETANGULO
+
+                   DISPLAY "ENTRE COM A LARGURA DO RETANGULO:"
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(8) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   MOVE VALOR-ENTRADA(8) TO LARGURA-RETANGULO
+               WHEN '4'
+                   DISPLAY "ENTRE COM A BASE MAIOR DO TRAPEZIO:"
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(9) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   MOVE VALOR-ENTRADA(9) TO BASE-MAIOR-TRAPEZIO
+
+                   DISPLAY "ENTRE COM A BASE MENOR DO TRAPEZIO:"
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(10) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   MOVE VALOR-ENTRADA(10) TO BASE-MENOR-TRAPEZIO
+
+                   DISPLAY "ENTRE COM A ALTURA DO TRAPEZIO:"
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(11) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   MOVE VALOR-ENTRADA(11) TO ALTURA-TRAPEZIO
+               WHEN '5'
+                   DISPLAY "ENTRE COM O RAIO DA ESFERA:"
+                   ACCEPT WS-VALOR-ENTRADA-TEXTO
+                   COMPUTE VALOR-ENTRADA(12) =
+                       FUNCTION NUMVAL(WS-VALOR-ENTRADA-TEXTO)
+                   MOVE VALOR-ENTRADA(12) TO RAIO-ESFERA
                WHEN OTHER
                    DISPLAY "OPCAO INVALIDA."
            END-EVALUATE.
@@ -82,21 +192,229 @@
        CALCULAR-RESULTADO.
            EVALUATE OPCAO-CALCULO
                WHEN '1'
-                  COMPUTE AREA-CALCULADA
-                  = (BASE-TRIANGULO * ALTURA-TRIANGULO) / 2
-                  COMPUTE PERIMETRO-CALCULADO =
-                   LADO1-TRIANGULO + LADO2-TRIANGULO + LADO3-TRIANGULO
-                  DISPLAY "AREA DO TRIANGULO: " AREA-CALCULADA
-                  DISPLAY "PERÍMETRO DO TRIÂNGULO: " PERIMETRO-CALCULADO
+                  PERFORM VALIDAR-TRIANGULO
+                  IF TRIANGULO-VALIDO
+                     COMPUTE AREA-CALCULADA
+                     = (BASE-TRIANGULO * ALTURA-TRIANGULO) / 2
+                     COMPUTE PERIMETRO-CALCULADO =
+                      LADO1-TRIANGULO + LADO2-TRIANGULO
+                      + LADO3-TRIANGULO
+                     DISPLAY "AREA DO TRIANGULO (CM2): " AREA-CALCULADA
+                     DISPLAY "PERÍMETRO DO TRIÂNGULO (CM): "
+                         PERIMETRO-CALCULADO
+                  ELSE
+                     DISPLAY "LADOS INVALIDOS: NAO FORMAM UM TRIANGULO."
+                  END-IF
                WHEN '2'
-           COMPUTE AREA-CALCULADA = 3.1416 * RAIO-CIRCULO * RAIO-CIRCULO
-                   DISPLAY "AREA DO CIRCULO: " AREA-CALCULADA
+           COMPUTE AREA-CALCULADA = 3,1416 * RAIO-CIRCULO * RAIO-CIRCULO
+                   DISPLAY "AREA DO CIRCULO (CM2): " AREA-CALCULADA
+               WHEN '3'
+                   COMPUTE AREA-CALCULADA =
+                       COMPRIMENTO-RETANGULO * LARGURA-RETANGULO
+                   COMPUTE PERIMETRO-CALCULADO =
+                       2 * (COMPRIMENTO-RETANGULO + LARGURA-RETANGULO)
+                   DISPLAY "AREA DO RETANGULO: " AREA-CALCULADA
+                   DISPLAY "PERIMETRO DO RETANGULO: "
+                       PERIMETRO-CALCULADO
+               WHEN '4'
+                   COMPUTE AREA-CALCULADA =
+                       (BASE-MAIOR-TRAPEZIO + BASE-MENOR-TRAPEZIO)
+                       * ALTURA-TRAPEZIO / 2
+                   DISPLAY "AREA DO TRAPEZIO: " AREA-CALCULADA
+               WHEN '5'
+                   COMPUTE WS-RAIO-ESFERA-CUBO =
+                       RAIO-ESFERA ** 3
+                   COMPUTE VOLUME-CALCULADO =
+                       4 * 3,1416 * WS-RAIO-ESFERA-CUBO / 3
+                   DISPLAY "VOLUME DA ESFERA: " VOLUME-CALCULADO
                WHEN OTHER
                    DISPLAY "NENHUM CALCULO REALIZADO."
            END-EVALUATE.
 
+       SELECIONAR-UNIDADE.
+           DISPLAY "UNIDADE DA MEDIDA: (C)M, (M)ETROS OU (I)N?"
+           ACCEPT WS-UNIDADE-MEDIDA
+           MOVE FUNCTION UPPER-CASE(WS-UNIDADE-MEDIDA)
+               TO WS-UNIDADE-MEDIDA
+           EVALUATE TRUE
+               WHEN UNIDADE-M
+                   MOVE 100 TO WS-FATOR-CONVERSAO
+               WHEN UNIDADE-IN
+                   MOVE 2,54 TO WS-FATOR-CONVERSAO
+               WHEN OTHER
+                   MOVE "C" TO WS-UNIDADE-MEDIDA
+                   MOVE 1 TO WS-FATOR-CONVERSAO
+           END-EVALUATE.
+
+       VALIDAR-TRIANGULO.
+           MOVE "S" TO WS-TRIANGULO-STATUS
+           IF LADO1-TRIANGULO + LADO2-TRIANGULO <= LADO3-TRIANGULO
+              OR LADO1-TRIANGULO + LADO3-TRIANGULO <= LADO2-TRIANGULO
+              OR LADO2-TRIANGULO + LADO3-TRIANGULO <= LADO1-TRIANGULO
+              MOVE "N" TO WS-TRIANGULO-STATUS
+           END-IF.
+
+       GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "EXERCICIO12" TO AU-PROGRAM.
+           MOVE SPACES TO AU-MESSAGE.
+           EVALUATE OPCAO-CALCULO
+               WHEN '1'
+                   IF TRIANGULO-VALIDO
+                       STRING "TRIANGULO UNIDADE=" DELIMITED BY SIZE
+                           WS-UNIDADE-MEDIDA DELIMITED BY SIZE
+                           " LADOS(CM)=" DELIMITED BY SIZE
+                           LADO1-TRIANGULO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           LADO2-TRIANGULO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           LADO3-TRIANGULO DELIMITED BY SIZE
+                           " AREA=" DELIMITED BY SIZE
+                           AREA-CALCULADA DELIMITED BY SIZE
+                           " PERIMETRO=" DELIMITED BY SIZE
+                           PERIMETRO-CALCULADO DELIMITED BY SIZE
+                           INTO AU-MESSAGE
+                       END-STRING
+                   ELSE
+                       STRING "TRIANGULO UNIDADE=" DELIMITED BY SIZE
+                           WS-UNIDADE-MEDIDA DELIMITED BY SIZE
+                           " LADOS(CM)=" DELIMITED BY SIZE
+                           LADO1-TRIANGULO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           LADO2-TRIANGULO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           LADO3-TRIANGULO DELIMITED BY SIZE
+                           " REJEITADO=LADOS-INVALIDOS"
+                               DELIMITED BY SIZE
+                           INTO AU-MESSAGE
+                       END-STRING
+                   END-IF
+               WHEN '2'
+                   STRING "CIRCULO UNIDADE=" DELIMITED BY SIZE
+                       WS-UNIDADE-MEDIDA DELIMITED BY SIZE
+                       " RAIO(CM)=" DELIMITED BY SIZE
+                       RAIO-CIRCULO DELIMITED BY SIZE
+                       " AREA=" DELIMITED BY SIZE
+                       AREA-CALCULADA DELIMITED BY SIZE
+                       INTO AU-MESSAGE
+                   END-STRING
+               WHEN '3'
+                   STRING "RETANGULO COMP=" DELIMITED BY SIZE
+                       COMPRIMENTO-RETANGULO DELIMITED BY SIZE
+                       " LARG=" DELIMITED BY SIZE
+                       LARGURA-RETANGULO DELIMITED BY SIZE
+                       " AREA=" DELIMITED BY SIZE
+                       AREA-CALCULADA DELIMITED BY SIZE
+                       " PERIMETRO=" DELIMITED BY SIZE
+                       PERIMETRO-CALCULADO DELIMITED BY SIZE
+                       INTO AU-MESSAGE
+                   END-STRING
+               WHEN '4'
+                   STRING "TRAPEZIO BMAIOR=" DELIMITED BY SIZE
+                       BASE-MAIOR-TRAPEZIO DELIMITED BY SIZE
+                       " BMENOR=" DELIMITED BY SIZE
+                       BASE-MENOR-TRAPEZIO DELIMITED BY SIZE
+                       " ALTURA=" DELIMITED BY SIZE
+                       ALTURA-TRAPEZIO DELIMITED BY SIZE
+                       " AREA=" DELIMITED BY SIZE
+                       AREA-CALCULADA DELIMITED BY SIZE
+                       INTO AU-MESSAGE
+                   END-STRING
+               WHEN '5'
+                   STRING "ESFERA RAIO=" DELIMITED BY SIZE
+                       RAIO-ESFERA DELIMITED BY SIZE
+                       " VOLUME=" DELIMITED BY SIZE
+                       VOLUME-CALCULADO DELIMITED BY SIZE
+                       INTO AU-MESSAGE
+                   END-STRING
+               WHEN OTHER
+                   MOVE "OPCAO INVALIDA" TO AU-MESSAGE
+           END-EVALUATE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       GRAVAR-HISTORICO.
+           EVALUATE OPCAO-CALCULO
+               WHEN '1'
+                   IF TRIANGULO-VALIDO
+                       MOVE "TRIANGULO" TO WS-FUNCAO-TEXTO
+                       MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP
+                       MOVE "EXERCICIO12" TO CH-PROGRAM
+                       MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION
+                       MOVE AU-MESSAGE TO CH-DETALHE
+                       PERFORM GRAVAR-LINHA-HISTORICO
+                   END-IF
+               WHEN '2'
+                   MOVE "CIRCULO" TO WS-FUNCAO-TEXTO
+                   MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP
+                   MOVE "EXERCICIO12" TO CH-PROGRAM
+                   MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION
+                   MOVE AU-MESSAGE TO CH-DETALHE
+                   PERFORM GRAVAR-LINHA-HISTORICO
+               WHEN '3'
+                   MOVE "RETANGULO" TO WS-FUNCAO-TEXTO
+                   MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP
+                   MOVE "EXERCICIO12" TO CH-PROGRAM
+                   MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION
+                   MOVE AU-MESSAGE TO CH-DETALHE
+                   PERFORM GRAVAR-LINHA-HISTORICO
+               WHEN '4'
+                   MOVE "TRAPEZIO" TO WS-FUNCAO-TEXTO
+                   MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP
+                   MOVE "EXERCICIO12" TO CH-PROGRAM
+                   MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION
+                   MOVE AU-MESSAGE TO CH-DETALHE
+                   PERFORM GRAVAR-LINHA-HISTORICO
+               WHEN '5'
+                   MOVE "ESFERA" TO WS-FUNCAO-TEXTO
+                   MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP
+                   MOVE "EXERCICIO12" TO CH-PROGRAM
+                   MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION
+                   MOVE AU-MESSAGE TO CH-DETALHE
+                   PERFORM GRAVAR-LINHA-HISTORICO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       GRAVAR-LINHA-HISTORICO.
+           OPEN EXTEND CALCHIST-FILE.
+           IF WS-CALCHIST-STATUS = "35"
+               OPEN OUTPUT CALCHIST-FILE
+               CLOSE CALCHIST-FILE
+               OPEN EXTEND CALCHIST-FILE
+           END-IF.
+           WRITE CALC-HISTORY-RECORD.
+           CLOSE CALCHIST-FILE.
+
        PERGUNTAR-CONTINUAR.
-           DISPLAY "DESEJA FAZER OUTRO CALCULO? (S/N):"
-           ACCEPT RESPOSTA-CONTINUAR
-           IF RESPOSTA-CONTINUAR NOT = 'S' AND NOT = 'N'
-               MOVE 'N' TO RESPOSTA-CONTINUAR.
+           MOVE SPACES TO WS-SN-RESPOSTA.
+           PERFORM UNTIL SN-VALIDA
+               DISPLAY "DESEJA FAZER OUTRO CALCULO? (S/N):"
+               ACCEPT WS-SN-RESPOSTA
+               IF NOT SN-VALIDA
+                   DISPLAY "OPCAO INVALIDA. DIGITE S OU N."
+                   MOVE "OPCAO INVALIDA. DIGITE S OU N."
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "EXERCICIO12" TO AU-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AU-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
