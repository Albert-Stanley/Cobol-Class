@@ -6,7 +6,47 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COEFS-FILE ASSIGN TO "COEFICIENTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COEFS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DELTA-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DELTA-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "DELTA-PRINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT CALCHIST-FILE ASSIGN TO "CALC-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCHIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COEFS-FILE.
+           COPY COEFS.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(120).
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+
+       FD  CALCHIST-FILE.
+           COPY CALCHIST.
+
+       FD  PRINT-FILE.
+       01 PRINT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-VARIAVEIS-ENTRADA.
@@ -15,15 +55,36 @@
            05 WS-COEFICIENTE-C PIC S9(04)V9(1).
            05 WS-OPCAO          PIC X(01).
 
+       01 WS-MODO             PIC X VALUE "I".
+       01 WS-COEFS-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVALO  PIC 9(06) VALUE 5.
+       01 WS-REGISTROS-PROCESSADOS PIC 9(06) VALUE 0.
+       01 WS-REGISTROS-A-PULAR     PIC 9(06) VALUE 0.
+       01 WS-CONTADOR-PULO         PIC 9(06) VALUE 0.
+       01 WS-AUDIT-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-REJEICAO-MSG          PIC X(90) VALUE SPACES.
+       01 WS-CALCHIST-STATUS       PIC X(2) VALUE SPACES.
+
        01 WS-CALCULOS.
            05 WS-B-QUADRADO PIC S9(09)V9(2).
            05 WS-4AC        PIC S9(09)V9(2).
            05 WS-DELTA      PIC S9(09)V9(2).
+           05 WS-RAIZ-DELTA PIC S9(09)V9(2).
+           05 WS-RAIZ-X1    PIC S9(09)V9(2).
+           05 WS-RAIZ-X2    PIC S9(09)V9(2).
+           05 WS-DENOMINADOR PIC S9(09)V9(2).
+           05 WS-NUMERADOR   PIC S9(09)V9(2).
+           05 WS-PARTE-REAL       PIC S9(09)V9(2).
+           05 WS-PARTE-IMAGINARIA PIC S9(09)V9(2).
+
+       01 WS-CASO-DELTA PIC X(35) VALUE SPACES.
 
        01 WS-TABELA-RESULTADOS.
            05 WS-TABELA.
-               10 WS-ITEM OCCURS 5 TIMES.
-                   15 WS-VALOR      PIC S9(09)V9(2).
+               10 WS-ITEM OCCURS 7 TIMES.
+                   15 WS-VALOR      PIC S9(09)V9(2) COMP-3.
                    15 WS-VALOR-DISP PIC -Z(08)9,99.
            05 WS-DESCRICOES.
                10 PIC X(15) VALUE "1) DELTA:".
@@ -31,16 +92,36 @@
                10 PIC X(15) VALUE "3) VALOR DE B:".
                10 PIC X(15) VALUE "4) VALOR DE B2:".
                10 PIC X(15) VALUE "5) VALOR DE C:".
+               10 PIC X(15) VALUE "6) RAIZ X1:".
+               10 PIC X(15) VALUE "7) RAIZ X2:".
            05 WS-TABELA-DESC REDEFINES WS-DESCRICOES.
-               10 WS-DESC-ITEM PIC X(15) OCCURS 5 TIMES.
+               10 WS-DESC-ITEM PIC X(15) OCCURS 7 TIMES.
            05 WS-CONTADOR PIC 9(01).
 
+       01 WS-CONTADORES-SESSAO.
+           05 WS-TOTAL-EQUACOES     PIC 9(05) VALUE ZERO.
+           05 WS-TOTAL-DELTA-POS    PIC 9(05) VALUE ZERO.
+           05 WS-TOTAL-DELTA-ZERO   PIC 9(05) VALUE ZERO.
+           05 WS-TOTAL-DELTA-NEG    PIC 9(05) VALUE ZERO.
+
+       COPY PRTHDR.
+       01 WS-PRINT-LINE            PIC X(80) VALUE SPACES.
+
+       COPY BATCHCLK.
+
        PROCEDURE DIVISION.
 
        PROGRAMA-PRINCIPAL.
            PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESSAMENTO
-               UNTIL WS-OPCAO = 'N' OR WS-OPCAO = 'n'.
+           DISPLAY "MODO (I)NTERATIVO OU (B)ATCH (COEFICIENTES)? ".
+           ACCEPT WS-MODO.
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO.
+           IF WS-MODO = "B"
+               PERFORM 2600-PROCESSAR-LOTE
+           ELSE
+               PERFORM 2000-PROCESSAMENTO
+                   UNTIL WS-OPCAO = 'N' OR WS-OPCAO = 'n'
+           END-IF.
            PERFORM 3000-FINALIZACAO.
            STOP RUN.
 
@@ -49,10 +130,42 @@
            DISPLAY " CALCULO DE DELTA (b*b - 4*a*c)".
            DISPLAY "==================================================".
            MOVE 'S' TO WS-OPCAO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PRINT-DATA.
+           MOVE 1 TO WS-PRINT-PAGINA.
+           MOVE 0 TO WS-PRINT-LINHA.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 1050-IMPRIMIR-CABECALHO.
+
+       1050-IMPRIMIR-CABECALHO.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "RELATORIO DE CALCULO DE DELTA" DELIMITED BY SIZE
+               "   DATA: " DELIMITED BY SIZE
+               WS-PRINT-DATA DELIMITED BY SIZE
+               "   PAGINA: " DELIMITED BY SIZE
+               WS-PRINT-PAGINA DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 2 TO WS-PRINT-LINHA.
+
+       1060-IMPRIMIR-LINHA.
+           IF WS-PRINT-LINHA >= WS-PRINT-MAX-LINHAS
+               ADD 1 TO WS-PRINT-PAGINA
+               PERFORM 1050-IMPRIMIR-CABECALHO
+           END-IF.
+           MOVE WS-PRINT-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO WS-PRINT-LINHA.
 
        2000-PROCESSAMENTO.
            PERFORM 2100-COLETAR-DADOS.
            PERFORM 2200-CALCULAR-DELTA.
+           PERFORM 2250-CALCULAR-RAIZES.
+           PERFORM 2260-CLASSIFICAR-DELTA.
+           PERFORM 2270-ATUALIZAR-CONTADORES.
+           PERFORM 2280-GRAVAR-HISTORICO.
            PERFORM 2300-PREENCHER-TABELA.
            PERFORM 2400-EXIBIR-RESULTADOS.
            PERFORM 2500-REINICIAR-PROGRAMA.
@@ -60,6 +173,14 @@
        2100-COLETAR-DADOS.
            DISPLAY "INFORME O COEFICIENTE 'a' (ex: 1234,5): ".
            ACCEPT WS-COEFICIENTE-A.
+           PERFORM UNTIL WS-COEFICIENTE-A NOT = ZERO
+               DISPLAY "'a' NAO PODE SER ZERO (NAO SERIA QUADRATICA)."
+               MOVE "'a' NAO PODE SER ZERO (NAO SERIA QUADRATICA)"
+                   TO WS-REJEICAO-MSG
+               PERFORM 2700-REGISTRAR-REJEICAO
+               DISPLAY "INFORME O COEFICIENTE 'a' (ex: 1234,5): "
+               ACCEPT WS-COEFICIENTE-A
+           END-PERFORM.
            DISPLAY "INFORME O COEFICIENTE 'b' (ex: 1234,5): ".
            ACCEPT WS-COEFICIENTE-B.
            DISPLAY "INFORME O COEFICIENTE 'c' (ex: 1234,5): ".
@@ -70,28 +191,303 @@
            COMPUTE WS-4AC = 4 * WS-COEFICIENTE-A * WS-COEFICIENTE-C.
            COMPUTE WS-DELTA = WS-B-QUADRADO - WS-4AC.
 
+       2250-CALCULAR-RAIZES.
+           MOVE ZERO TO WS-RAIZ-X1 WS-RAIZ-X2.
+           IF WS-DELTA >= 0
+               COMPUTE WS-RAIZ-DELTA = FUNCTION SQRT(WS-DELTA)
+               COMPUTE WS-DENOMINADOR = 2 * WS-COEFICIENTE-A
+               COMPUTE WS-NUMERADOR =
+                   -WS-COEFICIENTE-B + WS-RAIZ-DELTA
+               COMPUTE WS-RAIZ-X1 = WS-NUMERADOR / WS-DENOMINADOR
+               COMPUTE WS-NUMERADOR =
+                   -WS-COEFICIENTE-B - WS-RAIZ-DELTA
+               COMPUTE WS-RAIZ-X2 = WS-NUMERADOR / WS-DENOMINADOR
+           END-IF.
+
+       2260-CLASSIFICAR-DELTA.
+           MOVE ZERO TO WS-PARTE-REAL WS-PARTE-IMAGINARIA.
+           EVALUATE TRUE
+               WHEN WS-DELTA > 0
+                   MOVE "DUAS RAIZES REAIS DISTINTAS"
+                       TO WS-CASO-DELTA
+               WHEN WS-DELTA = 0
+                   MOVE "UMA RAIZ REAL (REPETIDA)"
+                       TO WS-CASO-DELTA
+               WHEN OTHER
+                   MOVE "RAIZES COMPLEXAS (SEM RAIZ REAL)"
+                       TO WS-CASO-DELTA
+                   COMPUTE WS-DENOMINADOR = 2 * WS-COEFICIENTE-A
+                   COMPUTE WS-NUMERADOR = -WS-COEFICIENTE-B
+                   COMPUTE WS-PARTE-REAL =
+                       WS-NUMERADOR / WS-DENOMINADOR
+                   COMPUTE WS-RAIZ-DELTA =
+                       FUNCTION SQRT(FUNCTION ABS(WS-DELTA))
+                   COMPUTE WS-PARTE-IMAGINARIA =
+                       WS-RAIZ-DELTA / WS-DENOMINADOR
+           END-EVALUATE.
+
+       2270-ATUALIZAR-CONTADORES.
+           ADD 1 TO WS-TOTAL-EQUACOES.
+           EVALUATE TRUE
+               WHEN WS-DELTA > 0
+                   ADD 1 TO WS-TOTAL-DELTA-POS
+               WHEN WS-DELTA = 0
+                   ADD 1 TO WS-TOTAL-DELTA-ZERO
+               WHEN OTHER
+                   ADD 1 TO WS-TOTAL-DELTA-NEG
+           END-EVALUATE.
+
+       2280-GRAVAR-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP.
+           MOVE "CALCULO-DELTA" TO CH-PROGRAM.
+           MOVE "DELTA/RAIZES" TO CH-FUNCTION.
+           MOVE SPACES TO CH-DETALHE.
+           STRING "A=" DELIMITED BY SIZE
+               WS-COEFICIENTE-A DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               WS-COEFICIENTE-B DELIMITED BY SIZE
+               " C=" DELIMITED BY SIZE
+               WS-COEFICIENTE-C DELIMITED BY SIZE
+               " DELTA=" DELIMITED BY SIZE
+               WS-DELTA DELIMITED BY SIZE
+               " X1=" DELIMITED BY SIZE
+               WS-RAIZ-X1 DELIMITED BY SIZE
+               " X2=" DELIMITED BY SIZE
+               WS-RAIZ-X2 DELIMITED BY SIZE
+               INTO CH-DETALHE
+           END-STRING.
+           OPEN EXTEND CALCHIST-FILE.
+           IF WS-CALCHIST-STATUS = "35"
+               OPEN OUTPUT CALCHIST-FILE
+               CLOSE CALCHIST-FILE
+               OPEN EXTEND CALCHIST-FILE
+           END-IF.
+           WRITE CALC-HISTORY-RECORD.
+           CLOSE CALCHIST-FILE.
+
        2300-PREENCHER-TABELA.
            MOVE WS-DELTA          TO WS-VALOR(1).
            MOVE WS-COEFICIENTE-A TO WS-VALOR(2).
            MOVE WS-COEFICIENTE-B TO WS-VALOR(3).
            MOVE WS-B-QUADRADO    TO WS-VALOR(4).
            MOVE WS-COEFICIENTE-C TO WS-VALOR(5).
+           MOVE WS-RAIZ-X1        TO WS-VALOR(6).
+           MOVE WS-RAIZ-X2        TO WS-VALOR(7).
 
        2400-EXIBIR-RESULTADOS.
            DISPLAY " ".
            DISPLAY "----------------- RESULTADOS ----------------".
+           DISPLAY "CASO: " WS-CASO-DELTA.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CASO: " DELIMITED BY SIZE
+               WS-CASO-DELTA DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           PERFORM 1060-IMPRIMIR-LINHA.
            PERFORM VARYING WS-CONTADOR FROM 1 BY 1
-               UNTIL WS-CONTADOR > 5
+               UNTIL WS-CONTADOR > 7
                MOVE WS-VALOR(WS-CONTADOR) TO WS-VALOR-DISP(WS-CONTADOR)
             DISPLAY WS-DESC-ITEM(WS-CONTADOR) WS-VALOR-DISP(WS-CONTADOR)
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING WS-DESC-ITEM(WS-CONTADOR) DELIMITED BY SIZE
+                   WS-VALOR-DISP(WS-CONTADOR) DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM 1060-IMPRIMIR-LINHA
            END-PERFORM.
+           IF WS-DELTA < 0
+               MOVE WS-PARTE-REAL TO WS-VALOR-DISP(1)
+               DISPLAY "   PARTE REAL: " WS-VALOR-DISP(1)
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "   PARTE REAL: " DELIMITED BY SIZE
+                   WS-VALOR-DISP(1) DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM 1060-IMPRIMIR-LINHA
+               MOVE WS-PARTE-IMAGINARIA TO WS-VALOR-DISP(1)
+               DISPLAY "   PARTE IMAGINARIA: +/- " WS-VALOR-DISP(1) "i"
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING "   PARTE IMAGINARIA: +/- " DELIMITED BY SIZE
+                   WS-VALOR-DISP(1) DELIMITED BY SIZE
+                   "i" DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               PERFORM 1060-IMPRIMIR-LINHA
+           END-IF.
+           MOVE SPACES TO WS-PRINT-LINE.
+           PERFORM 1060-IMPRIMIR-LINHA.
 
        2500-REINICIAR-PROGRAMA.
            DISPLAY "==================================================".
            DISPLAY "DESEJA EXECUTAR NOVAMENTE? (S/N)".
            ACCEPT WS-OPCAO.
 
+       2600-PROCESSAR-LOTE.
+           PERFORM 2680-LER-CHECKPOINT.
+           PERFORM 2695-INICIAR-CRONOMETRO.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+
+           OPEN INPUT COEFS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-COEFS-STATUS NOT = "00"
+               DISPLAY "ERRO: COEFICIENTES.DAT NAO ENCONTRADO (STATUS "
+                   WS-COEFS-STATUS "). LOTE CANCELADO."
+           ELSE
+               IF WS-REGISTROS-A-PULAR > 0
+                   DISPLAY "CHECKPOINT ENCONTRADO - PULANDO "
+                       WS-REGISTROS-A-PULAR
+                       " REGISTRO(S) JA PROCESSADO(S)."
+                   PERFORM VARYING WS-CONTADOR-PULO FROM 1 BY 1
+                       UNTIL WS-CONTADOR-PULO > WS-REGISTROS-A-PULAR
+                       READ COEFS-FILE
+                           AT END MOVE "10" TO WS-COEFS-STATUS
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-REGISTROS-A-PULAR TO WS-REGISTROS-PROCESSADOS
+               END-IF
+
+               READ COEFS-FILE
+                   AT END MOVE "10" TO WS-COEFS-STATUS
+               END-READ
+               PERFORM UNTIL WS-COEFS-STATUS = "10"
+                   MOVE CO-A TO WS-COEFICIENTE-A
+                   MOVE CO-B TO WS-COEFICIENTE-B
+                   MOVE CO-C TO WS-COEFICIENTE-C
+                   PERFORM 2200-CALCULAR-DELTA
+                   PERFORM 2250-CALCULAR-RAIZES
+                   PERFORM 2260-CLASSIFICAR-DELTA
+                   PERFORM 2270-ATUALIZAR-CONTADORES
+                   PERFORM 2280-GRAVAR-HISTORICO
+                   PERFORM 2650-GRAVAR-LINHA-LOTE
+                   ADD 1 TO WS-REGISTROS-PROCESSADOS
+                   IF FUNCTION MOD(WS-REGISTROS-PROCESSADOS,
+                       WS-CHECKPOINT-INTERVALO) = 0
+                       PERFORM 2690-GRAVAR-CHECKPOINT
+                   END-IF
+                   READ COEFS-FILE
+                       AT END MOVE "10" TO WS-COEFS-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE COEFS-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
+           PERFORM 2696-FINALIZAR-CRONOMETRO.
+           PERFORM 2697-EXIBIR-TRAILER.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+           PERFORM 2690-GRAVAR-CHECKPOINT.
+           DISPLAY "RELATORIO EM LOTE GRAVADO EM DELTA-REPORT.DAT".
+
+       2695-INICIAR-CRONOMETRO.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           MOVE WS-HORA-INICIO(1:2) TO WS-CLK-HH.
+           MOVE WS-HORA-INICIO(3:2) TO WS-CLK-MM.
+           MOVE WS-HORA-INICIO(5:2) TO WS-CLK-SS.
+           MOVE WS-HORA-INICIO(7:2) TO WS-CLK-CS.
+           COMPUTE WS-CENTESIMOS-INICIO =
+               ((WS-CLK-HH * 3600 + WS-CLK-MM * 60 + WS-CLK-SS) * 100)
+               + WS-CLK-CS.
+
+       2696-FINALIZAR-CRONOMETRO.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           MOVE WS-HORA-FIM(1:2) TO WS-CLK-HH.
+           MOVE WS-HORA-FIM(3:2) TO WS-CLK-MM.
+           MOVE WS-HORA-FIM(5:2) TO WS-CLK-SS.
+           MOVE WS-HORA-FIM(7:2) TO WS-CLK-CS.
+           COMPUTE WS-CENTESIMOS-FIM =
+               ((WS-CLK-HH * 3600 + WS-CLK-MM * 60 + WS-CLK-SS) * 100)
+               + WS-CLK-CS.
+           IF WS-CENTESIMOS-FIM >= WS-CENTESIMOS-INICIO
+               COMPUTE WS-CENTESIMOS-DECORRIDOS =
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO
+           ELSE
+               COMPUTE WS-CENTESIMOS-DECORRIDOS =
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO + 8640000
+           END-IF.
+           COMPUTE WS-SEGUNDOS-DECORRIDOS =
+               WS-CENTESIMOS-DECORRIDOS / 100.
+
+       2697-EXIBIR-TRAILER.
+           DISPLAY "--------------- TRAILER DO LOTE --------------".
+           DISPLAY "EQUACOES PROCESSADAS: " WS-REGISTROS-PROCESSADOS.
+           DISPLAY "TEMPO DECORRIDO (SEG): " WS-SEGUNDOS-DECORRIDOS.
+
+       2650-GRAVAR-LINHA-LOTE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "A=" DELIMITED BY SIZE
+               WS-COEFICIENTE-A DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               WS-COEFICIENTE-B DELIMITED BY SIZE
+               " C=" DELIMITED BY SIZE
+               WS-COEFICIENTE-C DELIMITED BY SIZE
+               " DELTA=" DELIMITED BY SIZE
+               WS-DELTA DELIMITED BY SIZE
+               " CASO=" DELIMITED BY SIZE
+               WS-CASO-DELTA DELIMITED BY SIZE
+               " X1=" DELIMITED BY SIZE
+               WS-RAIZ-X1 DELIMITED BY SIZE
+               " X2=" DELIMITED BY SIZE
+               WS-RAIZ-X2 DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+       2680-LER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-PULAR.
+           MOVE SPACES TO WS-CHECKPOINT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-PROGRAM-ID = "CALCULO-DELTA"
+                           MOVE CK-RECORDS-DONE TO WS-REGISTROS-A-PULAR
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2690-GRAVAR-CHECKPOINT.
+           MOVE "CALCULO-DELTA" TO CK-PROGRAM-ID.
+           MOVE WS-REGISTROS-PROCESSADOS TO CK-RECORDS-DONE.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CK-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       2700-REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "CALCULO-DELTA" TO AU-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AU-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
        3000-FINALIZACAO.
            DISPLAY " ".
+           DISPLAY "------------- RESUMO DA SESSAO --------------".
+           DISPLAY "EQUACOES PROCESSADAS: " WS-TOTAL-EQUACOES.
+           DISPLAY "DELTA POSITIVO:       " WS-TOTAL-DELTA-POS.
+           DISPLAY "DELTA ZERO:           " WS-TOTAL-DELTA-ZERO.
+           DISPLAY "DELTA NEGATIVO:       " WS-TOTAL-DELTA-NEG.
            DISPLAY "BOA AVALIACAO!!!!!".
            DISPLAY "==================================================".
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "RESUMO DA SESSAO - EQUACOES: " DELIMITED BY SIZE
+               WS-TOTAL-EQUACOES DELIMITED BY SIZE
+               "  DELTA+: " DELIMITED BY SIZE
+               WS-TOTAL-DELTA-POS DELIMITED BY SIZE
+               "  DELTA0: " DELIMITED BY SIZE
+               WS-TOTAL-DELTA-ZERO DELIMITED BY SIZE
+               "  DELTA-: " DELIMITED BY SIZE
+               WS-TOTAL-DELTA-NEG DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           PERFORM 1060-IMPRIMIR-LINHA.
+           CLOSE PRINT-FILE.
