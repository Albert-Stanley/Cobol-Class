@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author: ALBERT
+      * Date: 08-08-2026
+      * Purpose: Reconcile MEDIA (2-grade) and EXERCICIO13 (3-grade)
+      *          pass/fail outcomes for the same student and flag
+      *          disagreements between the two calculations.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-NOTAS.
+       AUTHOR. ALBERT.
+       DATE-WRITTEN. 08-08-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENT-GRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SG-STATUS.
+           SELECT RECONCILE-REPORT ASSIGN TO "RECONCILE-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY STDGRADE.
+
+       FD  RECONCILE-REPORT.
+       01 REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SG-STATUS       PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS   PIC X(2) VALUE SPACES.
+
+       01 WS-TABELA-MEDIA.
+           05 WS-MEDIA-ENTRY OCCURS 100 TIMES.
+               10 WM-ID        PIC X(10).
+               10 WM-RESULT    PIC X(9).
+       01 WS-CONTADOR-MEDIA  PIC 9(3) VALUE 0.
+
+       01 WS-TABELA-EXER13.
+           05 WS-EXER13-ENTRY OCCURS 100 TIMES.
+               10 WE-ID        PIC X(10).
+               10 WE-RESULT    PIC X(9).
+       01 WS-CONTADOR-EXER13 PIC 9(3) VALUE 0.
+
+       01 WS-I                PIC 9(3).
+       01 WS-J                PIC 9(3).
+       01 WS-DIVERGENCIAS      PIC 9(3) VALUE 0.
+       01 WS-ACHOU-INDICE      PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARREGAR-NOTAS.
+           PERFORM COMPARAR-RESULTADOS.
+           DISPLAY "DIVERGENCIAS ENCONTRADAS: " WS-DIVERGENCIAS.
+           STOP RUN.
+
+       CARREGAR-NOTAS.
+           OPEN INPUT STUDENT-GRADES-FILE.
+           IF WS-SG-STATUS NOT = "00"
+               DISPLAY "STUDENT-GRADES.DAT NAO ENCONTRADO."
+           ELSE
+               PERFORM UNTIL WS-SG-STATUS = "10"
+                   READ STUDENT-GRADES-FILE
+                       AT END
+                           MOVE "10" TO WS-SG-STATUS
+                       NOT AT END
+                           IF SG-PROGRAMA-ID = "MEDIA"
+                               PERFORM GRAVAR-ULTIMA-MEDIA
+                           ELSE
+                               IF SG-PROGRAMA-ID = "EXER13"
+                                   PERFORM GRAVAR-ULTIMA-EXER13
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-GRADES-FILE
+           END-IF.
+
+      * STUDENT-GRADES.DAT is append-only (OPEN EXTEND), so a student
+      * graded more than once shows up as multiple rows per program.
+      * Keep only the latest result per student/program - overwrite
+      * the existing table entry if one is already loaded for this
+      * student, otherwise append a new one (bounded by OCCURS 100).
+       GRAVAR-ULTIMA-MEDIA.
+           MOVE 0 TO WS-ACHOU-INDICE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CONTADOR-MEDIA
+               IF WM-ID(WS-I) = SG-STUDENT-ID
+                   MOVE WS-I TO WS-ACHOU-INDICE
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-INDICE > 0
+               MOVE SG-RESULTADO TO WM-RESULT(WS-ACHOU-INDICE)
+           ELSE
+               IF WS-CONTADOR-MEDIA < 100
+                   ADD 1 TO WS-CONTADOR-MEDIA
+                   MOVE SG-STUDENT-ID TO WM-ID(WS-CONTADOR-MEDIA)
+                   MOVE SG-RESULTADO TO WM-RESULT(WS-CONTADOR-MEDIA)
+               ELSE
+                   DISPLAY "AVISO: TABELA MEDIA CHEIA (MAX 100). "
+                       "ALUNO " SG-STUDENT-ID " IGNORADO."
+               END-IF
+           END-IF.
+
+       GRAVAR-ULTIMA-EXER13.
+           MOVE 0 TO WS-ACHOU-INDICE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CONTADOR-EXER13
+               IF WE-ID(WS-I) = SG-STUDENT-ID
+                   MOVE WS-I TO WS-ACHOU-INDICE
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-INDICE > 0
+               MOVE SG-RESULTADO TO WE-RESULT(WS-ACHOU-INDICE)
+           ELSE
+               IF WS-CONTADOR-EXER13 < 100
+                   ADD 1 TO WS-CONTADOR-EXER13
+                   MOVE SG-STUDENT-ID TO WE-ID(WS-CONTADOR-EXER13)
+                   MOVE SG-RESULTADO TO WE-RESULT(WS-CONTADOR-EXER13)
+               ELSE
+                   DISPLAY "AVISO: TABELA EXERCICIO13 CHEIA (MAX 100). "
+                       "ALUNO " SG-STUDENT-ID " IGNORADO."
+               END-IF
+           END-IF.
+
+       COMPARAR-RESULTADOS.
+           OPEN OUTPUT RECONCILE-REPORT.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CONTADOR-MEDIA
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-CONTADOR-EXER13
+                   IF WM-ID(WS-I) = WE-ID(WS-J)
+                       IF WM-RESULT(WS-I) NOT = WE-RESULT(WS-J)
+                           ADD 1 TO WS-DIVERGENCIAS
+                           MOVE SPACES TO REPORT-LINE
+                           STRING "ALUNO=" DELIMITED BY SIZE
+                               WM-ID(WS-I) DELIMITED BY SIZE
+                               " MEDIA=" DELIMITED BY SIZE
+                               WM-RESULT(WS-I) DELIMITED BY SIZE
+                               " EXERCICIO13=" DELIMITED BY SIZE
+                               WE-RESULT(WS-J) DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           END-STRING
+                           WRITE REPORT-LINE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE RECONCILE-REPORT.
