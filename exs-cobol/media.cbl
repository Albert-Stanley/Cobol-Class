@@ -9,8 +9,46 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The GnuCOBOL runtime this suite is compiled with has no ISAM
+      * handler configured, so STUDENT-GRADES is kept as a line
+      * sequential file keyed by SG-STUDENT-ID/SG-PROGRAMA-ID in the
+      * record itself; readers (class report, reconciliation) match on
+      * those fields instead of relying on physical indexed access.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENT-GRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT THRESHOLD-FILE ASSIGN TO "THRESHOLD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-STATUS.
+           SELECT WEIGHT-FILE ASSIGN TO "WEIGHTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEIGHT-STATUS.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY STDGRADE.
+
+       FD  THRESHOLD-FILE.
+           COPY THRESH.
+
+       FD  WEIGHT-FILE.
+           COPY WEIGHT.
+
+       FD  STUDENT-FILE.
+           COPY STUDENT.
+
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+
        WORKING-STORAGE SECTION.
 
            01 NOTA-A PIC S9(2)V9(2) VALUE ZERO.
@@ -18,10 +56,39 @@
            01 SOMA   PIC S9(2)V9(2) VALUE ZERO.
            01 MEDIA  PIC S9(2)V9(2) VALUE ZERO.
            01 VALIDA PIC X VALUE 'N'.
+           01 WS-STUDENT-ID    PIC X(10) VALUE SPACES.
+           01 WS-RESULTADO     PIC X(9)  VALUE SPACES.
+           01 WS-FILE-STATUS   PIC X(2)  VALUE SPACES.
+           01 WS-THRESHOLD-STATUS PIC X(2) VALUE SPACES.
+           01 WS-COURSE-ID     PIC X(10) VALUE "MEDIA".
+           01 WS-CUTOFF        PIC 9(2)V9(2) VALUE 6.
+           01 WS-WEIGHT-STATUS PIC X(2)  VALUE SPACES.
+           01 WS-MODO-MEDIA    PIC X     VALUE 'S'.
+           01 WS-PESO-A        PIC 9(3)  VALUE 50.
+           01 WS-PESO-B        PIC 9(3)  VALUE 50.
+           01 WS-STUDENT-STATUS PIC X(2) VALUE SPACES.
+           01 WS-STUDENT-NOME  PIC X(30) VALUE SPACES.
+           01 WS-AUDIT-STATUS  PIC X(2)  VALUE SPACES.
+           01 WS-REJEICAO-MSG  PIC X(90) VALUE SPACES.
 
        PROCEDURE DIVISION.
        INICIO.
 
+           DISPLAY "DIGITE A MATRICULA DO ALUNO: "
+           ACCEPT WS-STUDENT-ID.
+
+           PERFORM BUSCAR-ALUNO.
+           DISPLAY "ALUNO: " WS-STUDENT-NOME.
+
+           PERFORM LER-LIMITE-APROVACAO.
+
+           DISPLAY "MEDIA (S)IMPLES OU (P)ONDERADA? "
+           ACCEPT WS-MODO-MEDIA.
+           MOVE FUNCTION UPPER-CASE(WS-MODO-MEDIA) TO WS-MODO-MEDIA.
+           IF WS-MODO-MEDIA = 'P'
+               PERFORM LER-PESOS
+           END-IF.
+
            MOVE 'N' TO VALIDA.
            PERFORM UNTIL VALIDA = 'S'
                DISPLAY "DIGITE SUA MEDIA DA P1 ( 0 A 10 ): "
@@ -30,6 +97,9 @@
                    MOVE 'S' TO VALIDA
                ELSE
                    DISPLAY "VALOR INVALIDO. TENTE NOVAMENTE"
+                   MOVE "VALOR INVALIDO. TENTE NOVAMENTE"
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
            END-PERFORM.
 
            MOVE 'N' TO VALIDA.
@@ -40,18 +110,117 @@
                    MOVE 'S' TO VALIDA
                ELSE
                    DISPLAY "VALOR INVALIDO. TENTE NOVAMENTE"
+                   MOVE "VALOR INVALIDO. TENTE NOVAMENTE"
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
            END-PERFORM.
 
 
            ADD NOTA-A NOTA-B GIVING SOMA.
            DISPLAY "A SOMA DAS DUAS PROVAS E: " SOMA.
 
-           DIVIDE SOMA BY 2 GIVING MEDIA.
-           DISPLAY "A SUA MEDIA E: " MEDIA.
+           IF WS-MODO-MEDIA = 'P'
+               COMPUTE MEDIA =
+                   (NOTA-A * WS-PESO-A + NOTA-B * WS-PESO-B) / 100
+               DISPLAY "A SUA MEDIA PONDERADA E: " MEDIA
+           ELSE
+               DIVIDE SOMA BY 2 GIVING MEDIA
+               DISPLAY "A SUA MEDIA E: " MEDIA
+           END-IF.
 
-           IF MEDIA >= 6
+           IF MEDIA >= WS-CUTOFF
                DISPLAY "APROVADO !"
+               MOVE "APROVADO" TO WS-RESULTADO
            ELSE
-               DISPLAY "REPROVADO !".
+               DISPLAY "REPROVADO !"
+               MOVE "REPROVADO" TO WS-RESULTADO.
+
+           PERFORM GRAVAR-NOTA-ALUNO.
 
        STOP RUN.
+
+       BUSCAR-ALUNO.
+           MOVE "ALUNO NAO CADASTRADO" TO WS-STUDENT-NOME.
+           MOVE SPACES TO WS-STUDENT-STATUS.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = "00"
+               PERFORM UNTIL WS-STUDENT-STATUS = "10"
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE "10" TO WS-STUDENT-STATUS
+                       NOT AT END
+                           IF ST-STUDENT-ID = WS-STUDENT-ID
+                               MOVE ST-NOME TO WS-STUDENT-NOME
+                               MOVE "10" TO WS-STUDENT-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           END-IF.
+
+       LER-LIMITE-APROVACAO.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRESHOLD-STATUS = "00"
+               PERFORM UNTIL WS-THRESHOLD-STATUS = "10"
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE "10" TO WS-THRESHOLD-STATUS
+                       NOT AT END
+                           IF TH-COURSE-ID = WS-COURSE-ID
+                               MOVE TH-CUTOFF TO WS-CUTOFF
+                               MOVE "10" TO WS-THRESHOLD-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+       LER-PESOS.
+           OPEN INPUT WEIGHT-FILE.
+           IF WS-WEIGHT-STATUS = "00"
+               PERFORM UNTIL WS-WEIGHT-STATUS = "10"
+                   READ WEIGHT-FILE
+                       AT END
+                           MOVE "10" TO WS-WEIGHT-STATUS
+                       NOT AT END
+                           IF WT-COURSE-ID = WS-COURSE-ID
+                               MOVE WT-PESO-A TO WS-PESO-A
+                               MOVE WT-PESO-B TO WS-PESO-B
+                               MOVE "10" TO WS-WEIGHT-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WEIGHT-FILE
+           END-IF.
+
+       GRAVAR-NOTA-ALUNO.
+           MOVE WS-STUDENT-ID TO SG-STUDENT-ID.
+           MOVE "MEDIA"       TO SG-PROGRAMA-ID.
+           MOVE NOTA-A        TO SG-NOTA-1.
+           MOVE NOTA-B        TO SG-NOTA-2.
+           MOVE ZERO          TO SG-NOTA-3.
+           MOVE MEDIA         TO SG-MEDIA.
+           MOVE WS-RESULTADO  TO SG-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO SG-DATA-HORA.
+
+           OPEN EXTEND STUDENT-GRADES-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-GRADES-FILE
+               CLOSE STUDENT-GRADES-FILE
+               OPEN EXTEND STUDENT-GRADES-FILE
+           END-IF.
+           WRITE STUDENT-GRADE-RECORD.
+           CLOSE STUDENT-GRADES-FILE.
+
+       REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "MEDIA" TO AU-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AU-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
