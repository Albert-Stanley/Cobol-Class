@@ -5,77 +5,401 @@
        DATE-COMPILED.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANGULOS-FILE ASSIGN TO "ANGULOS-EX11.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANGULOS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EX11-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CALCHIST-FILE ASSIGN TO "CALC-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCHIST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EX11-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANGULOS-FILE.
+           COPY ANGULO.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE    PIC X(100).
+
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+
+       FD  CALCHIST-FILE.
+           COPY CALCHIST.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
        WORKING-STORAGE SECTION.
 
-       01 INDICE         PIC 9 VALUE 1.
+       01 INDICE         PIC 99 VALUE 1.
        01 GRAUS          PIC 999V99.
        01 RADIANO        PIC 999V9999.
        01 RESULTADO      PIC S9(5)V9(5).
        01 OPCAO-TEXTO    PIC X.
-       01 RESP_CONTINUA  PIC X VALUE 'S'.
-       01 QUANTIDADE     PIC 9 VALUE 0.
+       COPY SNCONF.
+       01 QUANTIDADE     PIC 99 VALUE 0.
+       01 WS-MODO        PIC X VALUE "I".
+       01 WS-ANGULOS-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS  PIC X(2) VALUE SPACES.
+       01 WS-SENO        PIC S9(5)V9(5).
+       01 WS-COSSENO     PIC S9(5)V9(5).
+       01 WS-TANGENTE    PIC S9(5)V9(5).
+       01 WS-FORMATO-ANGULO PIC X VALUE "D".
+       01 WS-DMS-GRAUS   PIC 999.
+       01 WS-DMS-MIN     PIC 99.
+       01 WS-DMS-SEG     PIC 99.
+       01 WS-PI-ALTA-PRECISAO PIC 9V9(8) VALUE 3,14159265.
+       01 RADIANO-ALTA   PIC 999V9(8).
+       01 RESULTADO-ALTA PIC S9(5)V9(8).
+       01 WS-DIFERENCA-PRECISAO PIC S9(5)V9(8).
+       01 WS-LIMIAR-PRECISAO PIC V9(5) VALUE 0,00010.
+       01 WS-AUDIT-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-REJEICAO-MSG    PIC X(90) VALUE SPACES.
+       01 WS-CALCHIST-STATUS PIC X(2) VALUE SPACES.
+       01 WS-FUNCAO-TEXTO    PIC X(15) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC X(2) VALUE SPACES.
+       77 WS-CHECKPOINT-INTERVALO PIC 9(06) VALUE 5.
+       77 WS-REGISTROS-PROCESSADOS PIC 9(06) VALUE 0.
+       77 WS-REGISTROS-A-PULAR PIC 9(06) VALUE 0.
+       77 WS-CONTADOR-PULO PIC 9(06) VALUE 0.
 
        01 TABELA-ANG.
           05 VETOR-ANGULO OCCURS 10 TIMES.
-             10 VALOR-ANG PIC 999V99.
+             10 VALOR-ANG PIC 999V99 COMP-3.
+
+       01 TABELA-RAZAO.
+          05 VETOR-RAZAO OCCURS 10 TIMES.
+             10 VALOR-RAZAO PIC S9V9(4) COMP-3.
+       01 RAZAO           PIC S9V9(4).
+       01 WS-RAZAO-ENTRADA PIC X(7) VALUE SPACES.
 
        01 MENU-TEXTO.
           05 TEXTO1 PIC X(30) VALUE "1 - SENO".
           05 TEXTO2 PIC X(30) VALUE "2 - COSSENO".
           05 TEXTO3 PIC X(30) VALUE "3 - TANGENTE".
+          05 TEXTO4 PIC X(30) VALUE "4 - ARCO SENO".
+          05 TEXTO5 PIC X(30) VALUE "5 - ARCO COSSENO".
+          05 TEXTO6 PIC X(30) VALUE "6 - ARCO TANGENTE".
 
        PROCEDURE DIVISION.
 
        INICIO.
-           PERFORM UNTIL RESP_CONTINUA NOT = 'S'
-               MOVE 1 TO QUANTIDADE
-               PERFORM ENTRADA-ANGULOS
-               PERFORM MOSTRAR-MENU
-               DISPLAY "RESULTADOS:"
-               PERFORM FAZER-CALCULO
-               PERFORM PERGUNTAR-CONTINUAR
-           END-PERFORM
+           DISPLAY "MODO (I)NTERATIVO OU (B)ATCH (ANGULOS)? ".
+           ACCEPT WS-MODO.
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO.
+
+           IF WS-MODO = "B"
+               PERFORM CALCULAR-TRIG-BATCH
+           ELSE
+               MOVE 'S' TO WS-SN-RESPOSTA
+               PERFORM UNTIL SN-NAO
+                   MOVE 1 TO QUANTIDADE
+                   PERFORM MOSTRAR-MENU
+                   PERFORM ENTRADA-ANGULOS
+                   DISPLAY "RESULTADOS:"
+                   PERFORM FAZER-CALCULO
+                   PERFORM PERGUNTAR-CONTINUAR
+               END-PERFORM
+           END-IF
            STOP RUN.
 
+       CALCULAR-TRIG-BATCH.
+           PERFORM LER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+
+           OPEN INPUT ANGULOS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-ANGULOS-STATUS NOT = "00"
+               DISPLAY "ERRO: ANGULOS-EX11.DAT NAO ENCONTRADO (STATUS "
+                   WS-ANGULOS-STATUS "). LOTE CANCELADO."
+           ELSE
+               IF WS-REGISTROS-A-PULAR > 0
+                   DISPLAY "CHECKPOINT ENCONTRADO - PULANDO "
+                       WS-REGISTROS-A-PULAR
+                       " REGISTRO(S) JA PROCESSADO(S)."
+                   PERFORM VARYING WS-CONTADOR-PULO FROM 1 BY 1
+                       UNTIL WS-CONTADOR-PULO > WS-REGISTROS-A-PULAR
+                       READ ANGULOS-FILE
+                           AT END MOVE "10" TO WS-ANGULOS-STATUS
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-REGISTROS-A-PULAR TO WS-REGISTROS-PROCESSADOS
+               END-IF
+
+               READ ANGULOS-FILE
+                   AT END MOVE "10" TO WS-ANGULOS-STATUS
+               END-READ
+               PERFORM UNTIL WS-ANGULOS-STATUS = "10"
+                   MOVE AN-GRAUS TO GRAUS
+                   COMPUTE RADIANO = GRAUS * 3,1416 / 180
+                   COMPUTE WS-SENO = FUNCTION SIN(RADIANO)
+                   COMPUTE WS-COSSENO = FUNCTION COS(RADIANO)
+                   COMPUTE WS-TANGENTE = FUNCTION TAN(RADIANO)
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "GRAUS=" DELIMITED BY SIZE
+                       GRAUS DELIMITED BY SIZE
+                       " SENO=" DELIMITED BY SIZE
+                       WS-SENO DELIMITED BY SIZE
+                       " COSSENO=" DELIMITED BY SIZE
+                       WS-COSSENO DELIMITED BY SIZE
+                       " TANGENTE=" DELIMITED BY SIZE
+                       WS-TANGENTE DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+                   MOVE "TRIG-BATCH" TO WS-FUNCAO-TEXTO
+                   MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP
+                   MOVE "EXERCICIO11" TO CH-PROGRAM
+                   MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION
+                   MOVE SPACES TO CH-DETALHE
+                   STRING "GRAUS=" DELIMITED BY SIZE
+                       GRAUS DELIMITED BY SIZE
+                       " SENO=" DELIMITED BY SIZE
+                       WS-SENO DELIMITED BY SIZE
+                       " COSSENO=" DELIMITED BY SIZE
+                       WS-COSSENO DELIMITED BY SIZE
+                       " TANGENTE=" DELIMITED BY SIZE
+                       WS-TANGENTE DELIMITED BY SIZE
+                       INTO CH-DETALHE
+                   END-STRING
+                   OPEN EXTEND CALCHIST-FILE
+                   IF WS-CALCHIST-STATUS = "35"
+                       OPEN OUTPUT CALCHIST-FILE
+                       CLOSE CALCHIST-FILE
+                       OPEN EXTEND CALCHIST-FILE
+                   END-IF
+                   WRITE CALC-HISTORY-RECORD
+                   CLOSE CALCHIST-FILE
+                   ADD 1 TO WS-REGISTROS-PROCESSADOS
+                   IF FUNCTION MOD(WS-REGISTROS-PROCESSADOS,
+                       WS-CHECKPOINT-INTERVALO) = 0
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+                   READ ANGULOS-FILE
+                       AT END MOVE "10" TO WS-ANGULOS-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE ANGULOS-FILE
+           END-IF.
+
+           CLOSE REPORT-FILE.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+           PERFORM GRAVAR-CHECKPOINT.
+           DISPLAY "RELATORIO EM LOTE GRAVADO EM EX11-REPORT.DAT".
+
+       LER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-PULAR.
+           MOVE SPACES TO WS-CHECKPOINT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-PROGRAM-ID = "EXERCICIO11"
+                           MOVE CK-RECORDS-DONE TO WS-REGISTROS-A-PULAR
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE "EXERCICIO11" TO CK-PROGRAM-ID.
+           MOVE WS-REGISTROS-PROCESSADOS TO CK-RECORDS-DONE.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CK-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        ENTRADA-ANGULOS.
-           DISPLAY "QUANTOS ANGULOS (MAX 10)?"
-           ACCEPT QUANTIDADE
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > QUANTIDADE
-               DISPLAY "ENTRE COM ANGULO EM GRAUS:"
-               ACCEPT GRAUS
-               MOVE GRAUS TO VETOR-ANGULO(INDICE)
-           END-PERFORM.
+           IF OPCAO-TEXTO = '4' OR '5' OR '6'
+               DISPLAY "QUANTAS RAZOES (MAX 10)?"
+               ACCEPT QUANTIDADE
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > QUANTIDADE
+                   DISPLAY "DIGITE A RAZAO (-1,0000 A 1,0000):"
+                   ACCEPT WS-RAZAO-ENTRADA
+                   COMPUTE RAZAO = FUNCTION NUMVAL(WS-RAZAO-ENTRADA)
+                   MOVE RAZAO TO VETOR-RAZAO(INDICE)
+               END-PERFORM
+           ELSE
+               DISPLAY "FORMATO DE ENTRADA: (D)ECIMAL OU (G)MS? "
+               ACCEPT WS-FORMATO-ANGULO
+               MOVE FUNCTION UPPER-CASE(WS-FORMATO-ANGULO)
+                   TO WS-FORMATO-ANGULO
+               DISPLAY "QUANTOS ANGULOS (MAX 10)?"
+               ACCEPT QUANTIDADE
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > QUANTIDADE
+                   IF WS-FORMATO-ANGULO = "G"
+                       DISPLAY "GRAUS:"
+                       ACCEPT WS-DMS-GRAUS
+                       DISPLAY "MINUTOS:"
+                       ACCEPT WS-DMS-MIN
+                       DISPLAY "SEGUNDOS:"
+                       ACCEPT WS-DMS-SEG
+                       COMPUTE GRAUS = WS-DMS-GRAUS
+                           + (WS-DMS-MIN / 60)
+                           + (WS-DMS-SEG / 3600)
+                   ELSE
+                       DISPLAY "ENTRE COM ANGULO EM GRAUS:"
+                       ACCEPT GRAUS
+                   END-IF
+                   MOVE GRAUS TO VETOR-ANGULO(INDICE)
+               END-PERFORM
+           END-IF.
 
        MOSTRAR-MENU.
            DISPLAY TEXTO1
            DISPLAY TEXTO2
            DISPLAY TEXTO3
-           DISPLAY "ESCOLHA (1/2/3):"
+           DISPLAY TEXTO4
+           DISPLAY TEXTO5
+           DISPLAY TEXTO6
+           DISPLAY "ESCOLHA (1-6). PARA 4/5/6 SERA PEDIDA UMA RAZAO "
+               "(-1,0000 A 1,0000), NAO UM ANGULO:"
            ACCEPT OPCAO-TEXTO.
 
        FAZER-CALCULO.
            PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > QUANTIDADE
                MOVE VETOR-ANGULO(INDICE) TO GRAUS
-               COMPUTE RADIANO = GRAUS * 3.1416 / 180
+               MOVE VETOR-RAZAO(INDICE) TO RAZAO
+               COMPUTE RADIANO = GRAUS * 3,1416 / 180
                EVALUATE OPCAO-TEXTO
                    WHEN '1'
                        COMPUTE RESULTADO = FUNCTION SIN(RADIANO)
                        DISPLAY "SENO DE " GRAUS " = " RESULTADO
+                       COMPUTE RADIANO-ALTA =
+                           GRAUS * WS-PI-ALTA-PRECISAO / 180
+                       COMPUTE RESULTADO-ALTA =
+                           FUNCTION SIN(RADIANO-ALTA)
+                       PERFORM VERIFICAR-PRECISAO
+                       MOVE "SENO" TO WS-FUNCAO-TEXTO
+                       PERFORM GRAVAR-HISTORICO
                    WHEN '2'
                        COMPUTE RESULTADO = FUNCTION COS(RADIANO)
                        DISPLAY "COSSENO DE " GRAUS " = " RESULTADO
+                       COMPUTE RADIANO-ALTA =
+                           GRAUS * WS-PI-ALTA-PRECISAO / 180
+                       COMPUTE RESULTADO-ALTA =
+                           FUNCTION COS(RADIANO-ALTA)
+                       PERFORM VERIFICAR-PRECISAO
+                       MOVE "COSSENO" TO WS-FUNCAO-TEXTO
+                       PERFORM GRAVAR-HISTORICO
                    WHEN '3'
                        COMPUTE RESULTADO = FUNCTION TAN(RADIANO)
                        DISPLAY "TANGENTE DE " GRAUS " = " RESULTADO
+                       COMPUTE RADIANO-ALTA =
+                           GRAUS * WS-PI-ALTA-PRECISAO / 180
+                       COMPUTE RESULTADO-ALTA =
+                           FUNCTION TAN(RADIANO-ALTA)
+                       PERFORM VERIFICAR-PRECISAO
+                       MOVE "TANGENTE" TO WS-FUNCAO-TEXTO
+                       PERFORM GRAVAR-HISTORICO
+                   WHEN '4'
+                       COMPUTE RESULTADO =
+                           FUNCTION ASIN(RAZAO) * 180 / 3,1416
+                       DISPLAY "ARCO SENO DE " RAZAO " = " RESULTADO
+                           " GRAUS"
+                       MOVE "ARCO SENO" TO WS-FUNCAO-TEXTO
+                       PERFORM GRAVAR-HISTORICO
+                   WHEN '5'
+                       COMPUTE RESULTADO =
+                           FUNCTION ACOS(RAZAO) * 180 / 3,1416
+                       DISPLAY "ARCO COSSENO DE " RAZAO " = " RESULTADO
+                           " GRAUS"
+                       MOVE "ARCO COSSENO" TO WS-FUNCAO-TEXTO
+                       PERFORM GRAVAR-HISTORICO
+                   WHEN '6'
+                       COMPUTE RESULTADO =
+                           FUNCTION ATAN(RAZAO) * 180 / 3,1416
+                       DISPLAY "ARCO TANGENTE DE " RAZAO " = " RESULTADO
+                           " GRAUS"
+                       MOVE "ARCO TANGENTE" TO WS-FUNCAO-TEXTO
+                       PERFORM GRAVAR-HISTORICO
                    WHEN OTHER
                        DISPLAY "OPCAO INVALIDA."
+                       MOVE "OPCAO INVALIDA." TO WS-REJEICAO-MSG
+                       PERFORM REGISTRAR-REJEICAO
                END-EVALUATE
            END-PERFORM.
 
+       GRAVAR-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CH-TIMESTAMP.
+           MOVE "EXERCICIO11" TO CH-PROGRAM.
+           MOVE WS-FUNCAO-TEXTO TO CH-FUNCTION.
+           MOVE SPACES TO CH-DETALHE.
+           IF OPCAO-TEXTO = '4' OR '5' OR '6'
+               STRING "RAZAO=" DELIMITED BY SIZE
+                   RAZAO DELIMITED BY SIZE
+                   " RESULTADO=" DELIMITED BY SIZE
+                   RESULTADO DELIMITED BY SIZE
+                   INTO CH-DETALHE
+               END-STRING
+           ELSE
+               STRING "GRAUS=" DELIMITED BY SIZE
+                   GRAUS DELIMITED BY SIZE
+                   " RESULTADO=" DELIMITED BY SIZE
+                   RESULTADO DELIMITED BY SIZE
+                   INTO CH-DETALHE
+               END-STRING
+           END-IF.
+           OPEN EXTEND CALCHIST-FILE.
+           IF WS-CALCHIST-STATUS = "35"
+               OPEN OUTPUT CALCHIST-FILE
+               CLOSE CALCHIST-FILE
+               OPEN EXTEND CALCHIST-FILE
+           END-IF.
+           WRITE CALC-HISTORY-RECORD.
+           CLOSE CALCHIST-FILE.
+
+       VERIFICAR-PRECISAO.
+           COMPUTE WS-DIFERENCA-PRECISAO =
+               FUNCTION ABS(RESULTADO - RESULTADO-ALTA).
+           IF WS-DIFERENCA-PRECISAO > WS-LIMIAR-PRECISAO
+               DISPLAY "  AVISO: ARREDONDAMENTO NA PRECISAO ATUAL "
+                   "ALTERA O RESULTADO (ALTA PRECISAO = "
+                   RESULTADO-ALTA ")"
+           END-IF.
+
        PERGUNTAR-CONTINUAR.
-           DISPLAY "CONTINUAR? (S/N):"
-           ACCEPT RESP_CONTINUA
-           IF RESP_CONTINUA NOT = 'S' AND NOT = 'N'
-               MOVE 'N' TO RESP_CONTINUA.
+           MOVE SPACES TO WS-SN-RESPOSTA.
+           PERFORM UNTIL SN-VALIDA
+               DISPLAY "CONTINUAR? (S/N):"
+               ACCEPT WS-SN-RESPOSTA
+               IF NOT SN-VALIDA
+                   DISPLAY "OPCAO INVALIDA. DIGITE S OU N."
+                   MOVE "OPCAO INVALIDA. DIGITE S OU N."
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "EXERCICIO11" TO AU-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AU-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
