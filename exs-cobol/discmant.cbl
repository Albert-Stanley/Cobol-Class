@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author: ALBERT
+      * Date: 08-08-2026
+      * Purpose: Maintain the shared DISCIPLINAS.DAT course catalog
+      *          that EXERCICIO07 and EXERCICIO08 both load their
+      *          discipline list from, so a curriculum change is a
+      *          data edit here instead of a recompile of either
+      *          program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISCIPLINAS-MANUT.
+       AUTHOR. ALBERT.
+       DATE-WRITTEN. 08-08-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCIPLINAS-FILE ASSIGN TO "DISCIPLINAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCIPLINAS-FILE.
+           COPY DISCIP.
+
+       WORKING-STORAGE SECTION.
+       01 WS-DISC-STATUS   PIC X(2) VALUE SPACES.
+
+       01 WS-TABELA.
+           05 WS-ENTRY OCCURS 20 TIMES.
+               10 WS-NOME  PIC X(40).
+       01 WS-TOTAL         PIC 9(02) VALUE 0.
+
+       01 WS-OPCAO         PIC X VALUE SPACES.
+       01 WS-INDICE        PIC 9(02).
+       01 WS-J             PIC 9(02).
+       01 WS-NOVO-NOME      PIC X(40).
+       01 WS-ALTERADO      PIC X VALUE "N".
+           88 HOUVE-ALTERACAO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM CARREGAR-DISCIPLINAS.
+           PERFORM UNTIL WS-OPCAO = "5"
+               PERFORM MOSTRAR-MENU
+               EVALUATE WS-OPCAO
+                   WHEN "1"
+                       PERFORM LISTAR-DISCIPLINAS
+                   WHEN "2"
+                       PERFORM ADICIONAR-DISCIPLINA
+                   WHEN "3"
+                       PERFORM RENOMEAR-DISCIPLINA
+                   WHEN "4"
+                       PERFORM REMOVER-DISCIPLINA
+                   WHEN "5"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA."
+               END-EVALUATE
+           END-PERFORM.
+           IF HOUVE-ALTERACAO
+               PERFORM GRAVAR-DISCIPLINAS
+               DISPLAY "CATALOGO GRAVADO EM DISCIPLINAS.DAT."
+           END-IF.
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "===== MANUTENCAO DO CATALOGO DE DISCIPLINAS ====="
+           DISPLAY "1 - LISTAR"
+           DISPLAY "2 - ADICIONAR"
+           DISPLAY "3 - RENOMEAR"
+           DISPLAY "4 - REMOVER"
+           DISPLAY "5 - SALVAR E SAIR"
+           DISPLAY "ESCOLHA UMA OPCAO:"
+           ACCEPT WS-OPCAO.
+
+       CARREGAR-DISCIPLINAS.
+           OPEN INPUT DISCIPLINAS-FILE.
+           IF WS-DISC-STATUS = "00"
+               PERFORM UNTIL WS-DISC-STATUS = "10"
+                   OR WS-TOTAL = 20
+                   READ DISCIPLINAS-FILE
+                       AT END
+                           MOVE "10" TO WS-DISC-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL
+                           MOVE DISC-NOME TO WS-NOME(WS-TOTAL)
+                   END-READ
+               END-PERFORM
+               CLOSE DISCIPLINAS-FILE
+           END-IF.
+
+       LISTAR-DISCIPLINAS.
+           IF WS-TOTAL = 0
+               DISPLAY "NENHUMA DISCIPLINA CADASTRADA."
+           ELSE
+               PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > WS-TOTAL
+                   DISPLAY WS-INDICE ": " WS-NOME(WS-INDICE)
+               END-PERFORM
+           END-IF.
+
+       ADICIONAR-DISCIPLINA.
+           IF WS-TOTAL >= 20
+               DISPLAY "CATALOGO CHEIO (MAX 20). NAO FOI POSSIVEL "
+                   "ADICIONAR."
+           ELSE
+               DISPLAY "NOME DA NOVA DISCIPLINA:"
+               ACCEPT WS-NOVO-NOME
+               ADD 1 TO WS-TOTAL
+               MOVE WS-NOVO-NOME TO WS-NOME(WS-TOTAL)
+               MOVE "S" TO WS-ALTERADO
+               DISPLAY "DISCIPLINA ADICIONADA."
+           END-IF.
+
+       RENOMEAR-DISCIPLINA.
+           PERFORM LISTAR-DISCIPLINAS.
+           IF WS-TOTAL > 0
+               DISPLAY "NUMERO DA DISCIPLINA A RENOMEAR:"
+               ACCEPT WS-INDICE
+               IF WS-INDICE >= 1 AND WS-INDICE <= WS-TOTAL
+                   DISPLAY "NOVO NOME:"
+                   ACCEPT WS-NOVO-NOME
+                   MOVE WS-NOVO-NOME TO WS-NOME(WS-INDICE)
+                   MOVE "S" TO WS-ALTERADO
+                   DISPLAY "DISCIPLINA RENOMEADA."
+               ELSE
+                   DISPLAY "NUMERO INVALIDO."
+               END-IF
+           END-IF.
+
+       REMOVER-DISCIPLINA.
+           PERFORM LISTAR-DISCIPLINAS.
+           IF WS-TOTAL > 0
+               DISPLAY "NUMERO DA DISCIPLINA A REMOVER:"
+               ACCEPT WS-INDICE
+               IF WS-INDICE >= 1 AND WS-INDICE <= WS-TOTAL
+                   PERFORM VARYING WS-J FROM WS-INDICE BY 1
+                       UNTIL WS-J >= WS-TOTAL
+                       MOVE WS-NOME(WS-J + 1) TO WS-NOME(WS-J)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-TOTAL
+                   MOVE "S" TO WS-ALTERADO
+                   DISPLAY "DISCIPLINA REMOVIDA."
+               ELSE
+                   DISPLAY "NUMERO INVALIDO."
+               END-IF
+           END-IF.
+
+       GRAVAR-DISCIPLINAS.
+           OPEN OUTPUT DISCIPLINAS-FILE.
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL
+               MOVE WS-NOME(WS-INDICE) TO DISC-NOME
+               WRITE DISCIPLINE-RECORD
+           END-PERFORM.
+           CLOSE DISCIPLINAS-FILE.
