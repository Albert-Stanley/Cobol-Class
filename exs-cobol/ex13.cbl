@@ -4,15 +4,81 @@
        DATE-WRITTEN. 23-05-2025.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THRESHOLD-FILE ASSIGN TO "THRESHOLD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER-EX13.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EX13-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENT-GRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SG-STATUS.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EX13-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  THRESHOLD-FILE.
+           COPY THRESH.
+
+       FD  ROSTER-FILE.
+           COPY ROSTER.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE                PIC X(100).
+
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+
+       FD  STUDENT-GRADES-FILE.
+           COPY STDGRADE.
+
+       FD  STUDENT-FILE.
+           COPY STUDENT.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
        WORKING-STORAGE SECTION.
        77 NOTA-UM        PIC 99V9.
        77 NOTA-DOIS      PIC 99V9.
        77 NOTA-TRES      PIC 99V9.
        77 MEDIA          PIC 99V9.
        77 RESULTADO      PIC X(10).
-       77 CONTINUAR      PIC X VALUE "S".
+       COPY SNCONF.
+       77 WS-THRESHOLD-STATUS PIC X(2) VALUE SPACES.
+       77 WS-COURSE-ID   PIC X(10) VALUE "EXER13".
+       77 WS-CUTOFF      PIC 9(2)V9(2) VALUE 7,0.
+       77 WS-ROSTER-STATUS PIC X(2) VALUE SPACES.
+       77 WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+       77 WS-MODO        PIC X VALUE "I".
+       77 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+       77 WS-REJEICAO-MSG PIC X(90) VALUE SPACES.
+       77 WS-AUDIT-ID    PIC X(10) VALUE SPACES.
+       77 WS-SG-STATUS   PIC X(2) VALUE SPACES.
+       77 WS-STUDENT-STATUS PIC X(2) VALUE SPACES.
+       77 WS-STUDENT-NOME PIC X(30) VALUE SPACES.
+       77 WS-CHECKPOINT-STATUS PIC X(2) VALUE SPACES.
+       77 WS-CHECKPOINT-INTERVALO PIC 9(06) VALUE 5.
+       77 WS-REGISTROS-PROCESSADOS PIC 9(06) VALUE 0.
+       77 WS-REGISTROS-A-PULAR PIC 9(06) VALUE 0.
+       77 WS-CONTADOR-PULO PIC 9(06) VALUE 0.
 
        PROCEDURE DIVISION.
       * Programa para calcular a média de 3 notas
@@ -20,12 +86,205 @@
       * Entrada: NOTA-UM, NOTA-DOIS, NOTA-TRES
       * Saída: MEDIA e RESULTADO ("APROVADO" ou "REPROVADO")
 
-           PERFORM AVALIAR-NOTAS
-               UNTIL CONTINUAR NOT = "S"
+           PERFORM LER-LIMITE-APROVACAO
+
+           DISPLAY "MODO (I)NTERATIVO OU (B)ATCH (ROSTER)? ".
+           ACCEPT WS-MODO.
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO.
+
+           IF WS-MODO = "B"
+               PERFORM AVALIAR-NOTAS-BATCH
+           ELSE
+               MOVE "S" TO WS-SN-RESPOSTA
+               PERFORM AVALIAR-NOTAS
+                   UNTIL SN-NAO
+           END-IF
 
            STOP RUN.
 
+       AVALIAR-NOTAS-BATCH.
+           PERFORM LER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+
+           OPEN INPUT ROSTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-ROSTER-STATUS NOT = "00"
+               DISPLAY "ERRO: ROSTER-EX13.DAT NAO ENCONTRADO (STATUS "
+                   WS-ROSTER-STATUS "). LOTE CANCELADO."
+           ELSE
+               IF WS-REGISTROS-A-PULAR > 0
+                   DISPLAY "CHECKPOINT ENCONTRADO - PULANDO "
+                       WS-REGISTROS-A-PULAR
+                       " REGISTRO(S) JA PROCESSADO(S)."
+                   PERFORM VARYING WS-CONTADOR-PULO FROM 1 BY 1
+                       UNTIL WS-CONTADOR-PULO > WS-REGISTROS-A-PULAR
+                       READ ROSTER-FILE
+                           AT END MOVE "10" TO WS-ROSTER-STATUS
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-REGISTROS-A-PULAR TO WS-REGISTROS-PROCESSADOS
+               END-IF
+
+               READ ROSTER-FILE
+                   AT END MOVE "10" TO WS-ROSTER-STATUS
+               END-READ
+               PERFORM UNTIL WS-ROSTER-STATUS = "10"
+                   MOVE RO-NOTA-1 TO NOTA-UM
+                   MOVE RO-NOTA-2 TO NOTA-DOIS
+                   MOVE RO-NOTA-3 TO NOTA-TRES
+                   COMPUTE MEDIA = (NOTA-UM + NOTA-DOIS + NOTA-TRES) / 3
+                   IF MEDIA >= WS-CUTOFF THEN
+                       MOVE "APROVADO" TO RESULTADO
+                   ELSE
+                       MOVE "REPROVADO" TO RESULTADO
+                   END-IF
+                   MOVE RO-STUDENT-ID TO WS-AUDIT-ID
+                   PERFORM BUSCAR-ALUNO
+                   PERFORM GRAVAR-AUDITORIA
+                   PERFORM GRAVAR-NOTA-ALUNO
+                   MOVE SPACES TO REPORT-LINE
+                   STRING RO-STUDENT-ID DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-STUDENT-NOME DELIMITED BY SIZE
+                       " MEDIA: " DELIMITED BY SIZE
+                       MEDIA DELIMITED BY SIZE
+                       " RESULTADO: " DELIMITED BY SIZE
+                       RESULTADO DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-REGISTROS-PROCESSADOS
+                   IF FUNCTION MOD(WS-REGISTROS-PROCESSADOS,
+                       WS-CHECKPOINT-INTERVALO) = 0
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+                   READ ROSTER-FILE
+                       AT END MOVE "10" TO WS-ROSTER-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF.
+
+           CLOSE REPORT-FILE.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS.
+           PERFORM GRAVAR-CHECKPOINT.
+           DISPLAY "RELATORIO EM LOTE GRAVADO EM EX13-REPORT.DAT".
+
+       LER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-PULAR.
+           MOVE SPACES TO WS-CHECKPOINT-STATUS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-PROGRAM-ID = "EXERCICIO13"
+                           MOVE CK-RECORDS-DONE TO WS-REGISTROS-A-PULAR
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE "EXERCICIO13" TO CK-PROGRAM-ID.
+           MOVE WS-REGISTROS-PROCESSADOS TO CK-RECORDS-DONE.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO CK-TIMESTAMP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       BUSCAR-ALUNO.
+           MOVE "ALUNO NAO CADASTRADO" TO WS-STUDENT-NOME.
+           MOVE SPACES TO WS-STUDENT-STATUS.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = "00"
+               PERFORM UNTIL WS-STUDENT-STATUS = "10"
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE "10" TO WS-STUDENT-STATUS
+                       NOT AT END
+                           IF ST-STUDENT-ID = WS-AUDIT-ID
+                               MOVE ST-NOME TO WS-STUDENT-NOME
+                               MOVE "10" TO WS-STUDENT-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           END-IF.
+
+       GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "EXERCICIO13" TO AU-PROGRAM.
+           MOVE SPACES TO AU-MESSAGE.
+           STRING "ALUNO=" DELIMITED BY SIZE
+               WS-AUDIT-ID DELIMITED BY SIZE
+               " NOTAS=" DELIMITED BY SIZE
+               NOTA-UM DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NOTA-DOIS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NOTA-TRES DELIMITED BY SIZE
+               " MEDIA=" DELIMITED BY SIZE
+               MEDIA DELIMITED BY SIZE
+               " RESULTADO=" DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO AU-MESSAGE
+           END-STRING.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       GRAVAR-NOTA-ALUNO.
+           MOVE WS-AUDIT-ID   TO SG-STUDENT-ID.
+           MOVE "EXER13"      TO SG-PROGRAMA-ID.
+           MOVE NOTA-UM       TO SG-NOTA-1.
+           MOVE NOTA-DOIS     TO SG-NOTA-2.
+           MOVE NOTA-TRES     TO SG-NOTA-3.
+           MOVE MEDIA         TO SG-MEDIA.
+           MOVE RESULTADO(1:9) TO SG-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO SG-DATA-HORA.
+
+           OPEN EXTEND STUDENT-GRADES-FILE.
+           IF WS-SG-STATUS = "35"
+               OPEN OUTPUT STUDENT-GRADES-FILE
+               CLOSE STUDENT-GRADES-FILE
+               OPEN EXTEND STUDENT-GRADES-FILE
+           END-IF.
+           WRITE STUDENT-GRADE-RECORD.
+           CLOSE STUDENT-GRADES-FILE.
+
+       LER-LIMITE-APROVACAO.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRESHOLD-STATUS = "00"
+               PERFORM UNTIL WS-THRESHOLD-STATUS = "10"
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE "10" TO WS-THRESHOLD-STATUS
+                       NOT AT END
+                           IF TH-COURSE-ID = WS-COURSE-ID
+                               MOVE TH-CUTOFF TO WS-CUTOFF
+                               MOVE "10" TO WS-THRESHOLD-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
        AVALIAR-NOTAS.
+           DISPLAY "Digite a matricula do aluno: ".
+           ACCEPT WS-AUDIT-ID.
+
+           PERFORM BUSCAR-ALUNO.
+           DISPLAY "Aluno: " WS-STUDENT-NOME.
+
            DISPLAY "Digite a primeira nota: ".
            ACCEPT NOTA-UM.
 
@@ -37,7 +296,7 @@
 
            COMPUTE MEDIA = (NOTA-UM + NOTA-DOIS + NOTA-TRES) / 3.
 
-           IF MEDIA >= 7.0 THEN
+           IF MEDIA >= WS-CUTOFF THEN
                MOVE "APROVADO" TO RESULTADO
            ELSE
                MOVE "REPROVADO" TO RESULTADO
@@ -46,7 +305,33 @@
            DISPLAY "Media: " MEDIA.
            DISPLAY "Resultado: " RESULTADO.
 
-           DISPLAY "Deseja calcular outra media? (S/N)".
-           ACCEPT CONTINUAR.
+           PERFORM GRAVAR-AUDITORIA.
+           PERFORM GRAVAR-NOTA-ALUNO.
+
+           PERFORM PERGUNTAR-CONTINUAR.
 
-           MOVE FUNCTION UPPER-CASE(CONTINUAR) TO CONTINUAR.
+       PERGUNTAR-CONTINUAR.
+           MOVE SPACES TO WS-SN-RESPOSTA.
+           PERFORM UNTIL SN-VALIDA
+               DISPLAY "Deseja calcular outra media? (S/N)"
+               ACCEPT WS-SN-RESPOSTA
+               IF NOT SN-VALIDA
+                   DISPLAY "OPCAO INVALIDA. DIGITE S OU N."
+                   MOVE "OPCAO INVALIDA. DIGITE S OU N."
+                       TO WS-REJEICAO-MSG
+                   PERFORM REGISTRAR-REJEICAO
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-REJEICAO.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO AU-TIMESTAMP.
+           MOVE "EXERCICIO13" TO AU-PROGRAM.
+           MOVE WS-REJEICAO-MSG TO AU-MESSAGE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
