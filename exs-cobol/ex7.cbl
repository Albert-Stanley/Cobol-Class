@@ -10,30 +10,99 @@
        DATE-WRITTEN. 09-MAIO-2025.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCIPLINAS-FILE ASSIGN TO "DISCIPLINAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "EX07-PRINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DISCIPLINAS-FILE.
+           COPY DISCIP.
+
+       FD  PRINT-FILE.
+       01 PRINT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 DISCIPLINAS.
-          05 DISCIPLINA-TABELA OCCURS 6 TIMES.
-             10 NOME-DISCIPLINA PIC X(30).
-       01 IDX           PIC 9(01) VALUE 1.
+          05 DISCIPLINA-TABELA OCCURS 20 TIMES.
+             10 NOME-DISCIPLINA PIC X(40).
+       01 IDX               PIC 9(02) VALUE 1.
+       01 WS-TOTAL-DISCIPLINAS PIC 9(02) VALUE 0.
+       01 WS-DISC-STATUS    PIC X(2) VALUE SPACES.
+       COPY PRTHDR.
+       01 WS-PRINT-LINE      PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-       MOVE "1- Lógica de Programação" TO NOME-DISCIPLINA (1)
-       MOVE "2- Estruturas de Dados" TO NOME-DISCIPLINA (2)
-       MOVE "3- Banco de Dados" TO NOME-DISCIPLINA (3)
-       MOVE "4- Desenvolvimento Web" TO NOME-DISCIPLINA (4)
-       MOVE "5- Sistemas Operacionais" TO NOME-DISCIPLINA (5)
-       MOVE "6- Redes de Computadores" TO NOME-DISCIPLINA (6)
+       PERFORM CARREGAR-DISCIPLINAS.
 
        DISPLAY "Disciplinas do Curso de ADS:".
 
        PERFORM EXIBIR-DISCIPLINAS.
+       PERFORM IMPRIMIR-RELATORIO.
 
        STOP RUN.
 
+       CARREGAR-DISCIPLINAS.
+           OPEN INPUT DISCIPLINAS-FILE.
+           IF WS-DISC-STATUS = "00"
+               PERFORM UNTIL WS-DISC-STATUS = "10"
+                   OR WS-TOTAL-DISCIPLINAS = 20
+                   READ DISCIPLINAS-FILE
+                       AT END
+                           MOVE "10" TO WS-DISC-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-DISCIPLINAS
+                           MOVE DISC-NOME
+                               TO NOME-DISCIPLINA(WS-TOTAL-DISCIPLINAS)
+                   END-READ
+               END-PERFORM
+               CLOSE DISCIPLINAS-FILE
+           END-IF.
+
        EXIBIR-DISCIPLINAS.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 6
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
                DISPLAY NOME-DISCIPLINA (IDX)
            END-PERFORM.
+
+       IMPRIMIR-RELATORIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PRINT-DATA.
+           MOVE 1 TO WS-PRINT-PAGINA.
+           MOVE 0 TO WS-PRINT-LINHA.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM IMPRIMIR-CABECALHO.
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-TOTAL-DISCIPLINAS
+               MOVE NOME-DISCIPLINA(IDX) TO WS-PRINT-LINE
+               PERFORM IMPRIMIR-LINHA
+           END-PERFORM.
+           CLOSE PRINT-FILE.
+
+       IMPRIMIR-CABECALHO.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "DISCIPLINAS DO CURSO DE ADS" DELIMITED BY SIZE
+               "   DATA: " DELIMITED BY SIZE
+               WS-PRINT-DATA DELIMITED BY SIZE
+               "   PAGINA: " DELIMITED BY SIZE
+               WS-PRINT-PAGINA DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 2 TO WS-PRINT-LINHA.
+
+       IMPRIMIR-LINHA.
+           IF WS-PRINT-LINHA >= WS-PRINT-MAX-LINHAS
+               ADD 1 TO WS-PRINT-PAGINA
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+           MOVE WS-PRINT-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO WS-PRINT-LINHA.
