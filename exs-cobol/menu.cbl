@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       AUTHOR. ALBERT.
+       DATE-WRITTEN. 08-AGOSTO-2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPCAO-MENU         PIC 9 VALUE 9.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM UNTIL OPCAO-MENU = 0
+               PERFORM MOSTRAR-MENU
+               PERFORM EXECUTAR-OPCAO
+           END-PERFORM
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "===== MENU DO SISTEMA DE EXERCICIOS ====="
+           DISPLAY "1 - CALCULO-DELTA  (equacao do 2 grau)"
+           DISPLAY "2 - PROXIMOS-PRIMOS"
+           DISPLAY "3 - EXERCICIO11    (trigonometria)"
+           DISPLAY "4 - EXERCICIO12    (areas e volumes)"
+           DISPLAY "5 - MEDIA"
+           DISPLAY "6 - EXERCICIO13    (avaliacao de notas)"
+           DISPLAY "7 - EXERCICIO08"
+           DISPLAY "8 - EXERCICIO07    (disciplinas)"
+           DISPLAY "9 - EXERCICIO09    (pares e impares)"
+           DISPLAY "0 - SAIR"
+           DISPLAY "ESCOLHA UMA OPCAO:"
+           ACCEPT OPCAO-MENU.
+
+       EXECUTAR-OPCAO.
+           EVALUATE OPCAO-MENU
+               WHEN 1
+                   CALL "SYSTEM" USING "./Simulado"
+               WHEN 2
+                   CALL "SYSTEM" USING "./ex10"
+               WHEN 3
+                   CALL "SYSTEM" USING "./ex11"
+               WHEN 4
+                   CALL "SYSTEM" USING "./ex12"
+               WHEN 5
+                   CALL "SYSTEM" USING "./media"
+               WHEN 6
+                   CALL "SYSTEM" USING "./ex13"
+               WHEN 7
+                   CALL "SYSTEM" USING "./ex8"
+               WHEN 8
+                   CALL "SYSTEM" USING "./ex7"
+               WHEN 9
+                   CALL "SYSTEM" USING "./ex9"
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
